@@ -0,0 +1,36 @@
+      *===============================================================*
+      * COPYBOOK:  AUDITLOG (PROCEDURE DIVISION)                     *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-04-05                                        *
+      *---------------------------------------------------------------*
+      * WRITE ONE APPEND-ONLY AUDIT RECORD TO AUDITPF - SHARED       *
+      * PROCEDURE LOGIC                                               *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB               *
+      * PURPOSE: REPLACES THE OLD APPROACH OF NBUWB/SVCBILB SIMPLY   *
+      *          OVERWRITING PM-LAST-ACTION-USER/PM-LAST-ACTION-DATE *
+      *          IN PLACE. EVERY TRANSACTION NOW ALSO LEAVES A       *
+      *          PERMANENT ROW SHOWING WHO ACTED, WHEN, AND THE      *
+      *          BEFORE/AFTER STATUS AND PREMIUM.                     *
+      *---------------------------------------------------------------*
+      * CALLER MUST: SELECT/FD AUDITPF WITH COPY AUDITDATA, OPEN     *
+      *              EXTEND THE FILE BEFORE PERFORMING THIS          *
+      *              PARAGRAPH, AND DECLARE WS-AUDIT-ACTION-TYPE     *
+      *              PIC X(02), WS-AUDIT-OLD-STATUS PIC X(02) AND    *
+      *              WS-AUDIT-OLD-PREMIUM PIC 9(13)V99 - SET TO THE  *
+      *              PRE-TRANSACTION VALUES BEFORE THE FIRST PERFORM.*
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 8000 - WRITE AUDIT RECORD                                     *
+      *---------------------------------------------------------------*
+       8000-WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-RECORD
+           MOVE PM-POLICY-ID             TO AU-POLICY-ID
+           MOVE WS-AUDIT-ACTION-TYPE     TO AU-ACTION-TYPE
+           MOVE PM-LAST-ACTION-USER      TO AU-ACTION-USER
+           MOVE PM-LAST-ACTION-DATE      TO AU-ACTION-DATE
+           MOVE WS-AUDIT-OLD-STATUS      TO AU-OLD-CONTRACT-STATUS
+           MOVE PM-CONTRACT-STATUS       TO AU-NEW-CONTRACT-STATUS
+           MOVE WS-AUDIT-OLD-PREMIUM     TO AU-OLD-TOTAL-PREMIUM
+           MOVE PM-TOTAL-ANNUAL-PREMIUM  TO AU-NEW-TOTAL-PREMIUM
+           WRITE AUDIT-RECORD.
