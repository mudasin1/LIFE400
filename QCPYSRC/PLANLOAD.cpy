@@ -0,0 +1,46 @@
+      *===============================================================*
+      * COPYBOOK:  PLANLOAD (PROCEDURE DIVISION)                     *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-15                                        *
+      *---------------------------------------------------------------*
+      * LOAD PLAN PARAMETERS FROM PLANTAB - SHARED PROCEDURE LOGIC   *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB, SVCSWPB      *
+      * PURPOSE: REPLACES THE DUPLICATED HARDCODED EVALUATE ON       *
+      *          PM-PLAN-CODE THAT USED TO APPEAR IN EVERY CALLER.   *
+      *          LOOKS UP THE PLAN ON PLANTAB AND MOVES ITS          *
+      *          PARAMETERS INTO PM-PLAN-PARAMETERS.                 *
+      *---------------------------------------------------------------*
+      * CALLER MUST: SELECT/FD PLANTAB WITH COPY PLANDATA, OPEN THE  *
+      *              FILE FOR INPUT (OR I-O) BEFORE PERFORMING THIS  *
+      *              PARAGRAPH, AND DECLARE WS-RESULT-CODE/          *
+      *              WS-RESULT-MESSAGE (SEE NBUWB WORKING-STORAGE    *
+      *              FOR THE EXPECTED PICTURES).                     *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 1100 - LOAD PLAN PARAMETERS                                   *
+      *---------------------------------------------------------------*
+       1100-LOAD-PLAN-PARAMETERS.
+           MOVE PM-PLAN-CODE TO PT-PLAN-CODE
+           READ PLANTAB
+               INVALID KEY
+                   MOVE 20 TO WS-RESULT-CODE
+                   MOVE 'INVALID PLAN CODE' TO WS-RESULT-MESSAGE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE PT-MIN-ISSUE-AGE         TO PM-MIN-ISSUE-AGE
+           MOVE PT-MAX-ISSUE-AGE         TO PM-MAX-ISSUE-AGE
+           MOVE PT-MIN-SUM-ASSURED       TO PM-MIN-SUM-ASSURED
+           MOVE PT-MAX-SUM-ASSURED       TO PM-MAX-SUM-ASSURED
+           MOVE PT-TERM-YEARS            TO PM-TERM-YEARS
+           MOVE PT-MATURITY-AGE          TO PM-MATURITY-AGE
+           MOVE PT-GRACE-DAYS            TO PM-GRACE-DAYS
+           MOVE PT-CONTESTABILITY-YRS    TO PM-CONTESTABILITY-YRS
+           MOVE PT-SUICIDE-YRS           TO PM-SUICIDE-YRS
+           MOVE PT-REINSTATE-WINDOW      TO PM-REINSTATE-WINDOW
+           MOVE PT-ANNUAL-POLICY-FEE     TO PM-ANNUAL-POLICY-FEE
+           MOVE PT-SERVICE-FEE           TO PM-SERVICE-FEE
+           MOVE PT-TAX-RATE              TO PM-TAX-RATE
+           IF PT-COMPUTE-TERM-YEARS
+               COMPUTE PM-TERM-YEARS = PM-MATURITY-AGE - PM-ISSUE-AGE
+           END-IF.
