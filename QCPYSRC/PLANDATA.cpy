@@ -0,0 +1,31 @@
+      *===============================================================*
+      * COPYBOOK:  PLANDATA (FILE SECTION)                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-15                                        *
+      *---------------------------------------------------------------*
+      * PLAN PARAMETER TABLE RECORD LAYOUT                           *
+      * USED BY: NBUWB, NBINTKB, SVCBILB, SVCSWPB, PLANLODB, PLANMNT *
+      * PURPOSE: ONE ROW PER PLAN CODE, HOLDING THE RATE-PLAN LIMITS *
+      *          AND FEES THAT USED TO BE HARDCODED IN AN EVALUATE   *
+      *          STATEMENT IN EACH UNDERWRITING/SERVICING PROGRAM.   *
+      *===============================================================*
+       01  PT-PLAN-TABLE-REC.
+           05  PT-PLAN-CODE             PIC X(05).
+           05  PT-PLAN-PARAMETERS.
+               10  PT-MIN-ISSUE-AGE         PIC 9(03).
+               10  PT-MAX-ISSUE-AGE         PIC 9(03).
+               10  PT-MIN-SUM-ASSURED       PIC 9(13)V99.
+               10  PT-MAX-SUM-ASSURED       PIC 9(13)V99.
+               10  PT-TERM-YEARS            PIC 9(03).
+               10  PT-MATURITY-AGE          PIC 9(03).
+               10  PT-GRACE-DAYS            PIC 9(03).
+               10  PT-CONTESTABILITY-YRS    PIC 9(02).
+               10  PT-SUICIDE-YRS           PIC 9(02).
+               10  PT-REINSTATE-WINDOW      PIC 9(04).
+               10  PT-ANNUAL-POLICY-FEE     PIC 9(07)V99.
+               10  PT-SERVICE-FEE           PIC 9(07)V99.
+               10  PT-TAX-RATE              PIC 9(02)V9999.
+               10  PT-TERM-FROM-MATURITY    PIC X(01).
+                   88  PT-COMPUTE-TERM-YEARS    VALUE 'Y'.
+           05  FILLER                   PIC X(20).
