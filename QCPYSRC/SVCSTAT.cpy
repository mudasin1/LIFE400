@@ -0,0 +1,48 @@
+      *===============================================================*
+      * COPYBOOK:  SVCSTAT (PROCEDURE DIVISION)                      *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-08                                        *
+      *---------------------------------------------------------------*
+      * PAYMENT STATUS EVALUATION - SHARED PROCEDURE LOGIC           *
+      * USED BY: SVCBILB (ONE POLICY PER CALL), SVCSWPB (NIGHTLY     *
+      *          SWEEP OF EVERY IN-FORCE/GRACE POLICY ON POLMST)     *
+      * PURPOSE: MOVE A POLICY CURRENTLY ACTIVE OR IN GRACE INTO     *
+      *          GRACE OR LAPSED STATUS BASED ON WS-DAYS-SINCE-PAID  *
+      *          VS PM-GRACE-DAYS.                                   *
+      *---------------------------------------------------------------*
+      * CALLER MUST DECLARE: WS-DAYS-SINCE-PAID PIC 9(07). A         *
+      * TRANSITION TO GR OR LA ALSO WRITES A MAILING EXTRACT VIA     *
+      * COPYBOOK NOTICELOG, SO THE CALLER MUST ALSO DECLARE SELECT/  *
+      * FD NOTICEPF WITH COPY NOTICEDATA, OPEN EXTEND THE FILE       *
+      * BEFORE PERFORMING THIS PARAGRAPH, AND DECLARE WS-OLD-        *
+      * CONTRACT-STATUS PIC X(02).                                    *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 1300 - EVALUATE PAYMENT STATUS (SV-201 THRU SV-202)          *
+      *---------------------------------------------------------------*
+       1300-EVALUATE-PAYMENT-STATUS.
+           MOVE PM-CONTRACT-STATUS TO WS-OLD-CONTRACT-STATUS
+      *Y2K-REVIEWED 1998-11-14
+           COMPUTE WS-DAYS-SINCE-PAID =
+               PM-PROCESS-DATE - PM-PAID-TO-DATE
+      * SV-201: GRACE PERIOD TRANSITION
+           IF PM-STATUS-ACTIVE AND
+              WS-DAYS-SINCE-PAID > 0 AND
+              WS-DAYS-SINCE-PAID <= PM-GRACE-DAYS
+               MOVE 'GR' TO PM-CONTRACT-STATUS
+           END-IF
+      * LAPSE TRANSITION
+           IF (PM-STATUS-ACTIVE OR PM-STATUS-GRACE) AND
+              WS-DAYS-SINCE-PAID > PM-GRACE-DAYS
+               MOVE 'LA' TO PM-CONTRACT-STATUS
+           END-IF
+      * SV-202: OUTSTANDING PREMIUM IF OVERDUE
+           IF WS-DAYS-SINCE-PAID > 0
+               MOVE PM-MODAL-PREMIUM TO PM-OUTSTANDING-PREMIUM
+           END-IF
+      * SV-203: NOTICE EXTRACT ON NEW TRANSITION TO GRACE OR LAPSE
+           IF PM-CONTRACT-STATUS NOT = WS-OLD-CONTRACT-STATUS AND
+              (PM-STATUS-GRACE OR PM-STATUS-LAPSED)
+               PERFORM 8200-WRITE-NOTICE-EXTRACT
+           END-IF.
