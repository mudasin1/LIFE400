@@ -0,0 +1,28 @@
+      *===============================================================*
+      * COPYBOOK:  CHKPTDATA                                         *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-05-24                                        *
+      *---------------------------------------------------------------*
+      * CHECKPOINT/RESTART RECORD FOR THE SVCSWPB NIGHTLY SWEEP. ONE  *
+      * RECORD, KEYED BY CP-CHECKPOINT-ID, IS REWRITTEN EVERY         *
+      * CP-CHECKPOINT-INTERVAL POLICIES (OR SOONER, ON EVERY STATUS   *
+      * TRANSITION) SO A RESTARTED RUN CAN RESUME FROM THE LAST       *
+      * POLICY ID PROCESSED INSTEAD OF STARTING FROM THE TOP.         *
+      * USED BY: SVCSWPB (CHECKPOINT PARAGRAPHS ARE WRITTEN INLINE    *
+      *          IN SVCSWPB.CBL - NO SEPARATE PROCEDURE COPYBOOK      *
+      *          EXISTS FOR THEM)                                    *
+      *===============================================================*
+       01  CHECKPOINT-RECORD.
+           05  CP-CHECKPOINT-ID          PIC X(08).
+           05  CP-RUN-DATE               PIC 9(08).
+           05  CP-RUN-COMPLETE           PIC X(01).
+               88  CP-COMPLETE           VALUE 'Y'.
+               88  CP-IN-PROGRESS        VALUE 'N'.
+           05  CP-LAST-POLICY-ID         PIC X(12).
+           05  CP-COUNT-READ             PIC 9(07).
+           05  CP-COUNT-TO-GRACE         PIC 9(07).
+           05  CP-COUNT-TO-LAPSE         PIC 9(07).
+           05  CP-COUNT-UNCHANGED        PIC 9(07).
+           05  CP-CHECKPOINT-DATE        PIC 9(08).
+           05  FILLER                    PIC X(20).
