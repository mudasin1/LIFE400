@@ -0,0 +1,19 @@
+      *===============================================================*
+      * COPYBOOK:  NOTICEDATA                                        *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-05-03                                        *
+      *---------------------------------------------------------------*
+      * POLICYHOLDER NOTICE EXTRACT - ONE ROW WRITTEN EVERY TIME A   *
+      * POLICY TRANSITIONS TO GRACE (GR) OR LAPSED (LA) STATUS, FOR  *
+      * THE MAILING VENDOR TO PICK UP SAME NIGHT. NEVER REWRITTEN.   *
+      * USED BY: SVCBILB, SVCSWPB (VIA COPYBOOK NOTICELOG)           *
+      *===============================================================*
+       01  NOTICE-RECORD.
+           05  NO-POLICY-ID              PIC X(12).
+           05  NO-INSURED-NAME           PIC X(40).
+           05  NO-NEW-STATUS             PIC X(02).
+           05  NO-OUTSTANDING-PREMIUM    PIC 9(13)V99.
+           05  NO-DEADLINE-DATE          PIC 9(08).
+           05  NO-NOTICE-DATE            PIC 9(08).
+           05  FILLER                    PIC X(20).
