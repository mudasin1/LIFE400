@@ -0,0 +1,40 @@
+      *===============================================================*
+      * COPYBOOK:  REFQLOG (PROCEDURE DIVISION)                      *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-06-18                                        *
+      *---------------------------------------------------------------*
+      * POST ONE POLICY TO THE UNDERWRITER REFERRAL QUEUE - SHARED   *
+      * PROCEDURE LOGIC, PERFORMED WHENEVER A REFERRAL IS RAISED.    *
+      * USED BY: NBUWB, NBINTKB (VIA COPYBOOK NBUWENG), SVCBILB      *
+      * PURPOSE: WRITES A NEW QUEUE ROW, OR REWRITES THE EXISTING    *
+      *          ROW IF THIS POLICY ALREADY HAS ONE (E.G. A PRIOR    *
+      *          REFERRAL ON THE SAME POLICY WAS ALREADY DECISIONED) *
+      *          SO AN UNDERWRITER ALWAYS FINDS AT MOST ONE ROW PER   *
+      *          POLICY IN REFQMNT.                                  *
+      *---------------------------------------------------------------*
+      * CALLER MUST: SELECT/FD REFQPF WITH COPY REFQDATA, ORGANIZATION*
+      *              INDEXED, RECORD KEY RQ-POLICY-ID, ACCESS MODE    *
+      *              RANDOM, OPENED I-O BEFORE PERFORMING THIS        *
+      *              PARAGRAPH, AND DECLARE WS-REFQ-SOURCE PIC X(02)  *
+      *              SET TO 'NB' OR 'RI' BEFORE PERFORMING.           *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 8300 - WRITE REFERRAL QUEUE ENTRY                              *
+      *---------------------------------------------------------------*
+       8300-WRITE-REFERRAL-QUEUE.
+           MOVE PM-POLICY-ID             TO RQ-POLICY-ID
+           MOVE WS-REFQ-SOURCE           TO RQ-REFERRAL-SOURCE
+           MOVE PM-REINS-REFERRAL-IND    TO RQ-REINS-REFERRAL-IND
+           MOVE PM-UW-REFERRAL-IND       TO RQ-UW-REFERRAL-IND
+           MOVE PM-UW-CLASS              TO RQ-UW-CLASS
+           MOVE PM-FLAT-EXTRA-RATE       TO RQ-FLAT-EXTRA-RATE
+           MOVE PM-SUM-ASSURED           TO RQ-SUM-ASSURED
+           MOVE PM-PROCESS-DATE          TO RQ-REFERRAL-DATE
+           MOVE 'PE'                     TO RQ-QUEUE-STATUS
+           MOVE SPACES                   TO RQ-DECISION-USER
+           MOVE 0                        TO RQ-DECISION-DATE
+           WRITE REFQ-RECORD
+               INVALID KEY
+                   REWRITE REFQ-RECORD
+           END-WRITE.
