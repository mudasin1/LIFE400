@@ -0,0 +1,31 @@
+      *===============================================================*
+      * COPYBOOK:  INTKDATA                                          *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-01                                        *
+      *---------------------------------------------------------------*
+      * NEW BUSINESS INTAKE RECORD - ONE PAPER APPLICATION KEYED     *
+      * INTO THE NIGHTLY INTAKE FILE FOR NBINTKB                      *
+      * USED BY: NBINTKB                                              *
+      *===============================================================*
+       01  INTAKE-RECORD.
+           05  IN-POLICY-ID             PIC X(12).
+           05  IN-APPLICATION-ID        PIC X(12).
+           05  IN-PLAN-CODE             PIC X(05).
+           05  IN-ISSUE-CHANNEL         PIC X(02).
+           05  IN-CURRENCY-CODE         PIC X(03).
+           05  IN-INSURED-NAME          PIC X(40).
+           05  IN-DATE-OF-BIRTH         PIC 9(08).
+           05  IN-ISSUE-AGE             PIC 9(03).
+           05  IN-GENDER                PIC X(01).
+           05  IN-SMOKER-STATUS         PIC X(01).
+           05  IN-OCCUPATION-CLASS      PIC 9(01).
+           05  IN-UW-CLASS              PIC X(02).
+           05  IN-HIGH-RISK-AVOCATION   PIC X(01).
+           05  IN-FLAT-EXTRA-RATE       PIC 9(02)V9999.
+           05  IN-SUM-ASSURED           PIC 9(13)V99.
+           05  IN-BILLING-MODE          PIC X(01).
+           05  IN-RIDER-TABLE OCCURS 10 TIMES.
+               10  IN-RIDER-CODE        PIC X(05).
+               10  IN-RIDER-SUM-ASSURED PIC 9(13)V99.
+           05  FILLER                   PIC X(20).
