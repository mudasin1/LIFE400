@@ -0,0 +1,33 @@
+      *===============================================================*
+      * COPYBOOK:  REFQDATA                                          *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-06-18                                        *
+      *---------------------------------------------------------------*
+      * UNDERWRITER REFERRAL QUEUE - ONE OPEN ROW PER POLICY WITH A  *
+      * PENDING UW OR REINSURANCE REFERRAL, KEYED BY RQ-POLICY-ID SO *
+      * REFQMNT CAN PULL UP, DECISION, AND REWRITE IT. A LATER        *
+      * REFERRAL ON THE SAME POLICY (E.G. A REINSTATEMENT REFERRAL   *
+      * AFTER THE ORIGINAL ISSUE REFERRAL WAS ALREADY DECISIONED)    *
+      * REWRITES THE SAME ROW RATHER THAN APPENDING A NEW ONE.       *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB (VIA REFQLOG),*
+      *          REFQMNT                                             *
+      *===============================================================*
+       01  REFQ-RECORD.
+           05  RQ-POLICY-ID              PIC X(12).
+           05  RQ-REFERRAL-SOURCE        PIC X(02).
+               88  RQ-SOURCE-NEW-BUSINESS    VALUE 'NB'.
+               88  RQ-SOURCE-REINSTATEMENT   VALUE 'RI'.
+           05  RQ-REINS-REFERRAL-IND     PIC X(01).
+           05  RQ-UW-REFERRAL-IND        PIC X(01).
+           05  RQ-UW-CLASS               PIC X(02).
+           05  RQ-FLAT-EXTRA-RATE        PIC 9(02)V9999.
+           05  RQ-SUM-ASSURED            PIC 9(13)V99.
+           05  RQ-REFERRAL-DATE          PIC 9(08).
+           05  RQ-QUEUE-STATUS           PIC X(02).
+               88  RQ-STATUS-PENDING     VALUE 'PE'.
+               88  RQ-STATUS-APPROVED    VALUE 'AP'.
+               88  RQ-STATUS-DECLINED    VALUE 'DE'.
+           05  RQ-DECISION-USER          PIC X(10).
+           05  RQ-DECISION-DATE          PIC 9(08).
+           05  FILLER                    PIC X(20).
