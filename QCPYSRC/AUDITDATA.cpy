@@ -0,0 +1,22 @@
+      *===============================================================*
+      * COPYBOOK:  AUDITDATA                                          *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-04-05                                        *
+      *---------------------------------------------------------------*
+      * APPEND-ONLY TRANSACTION AUDIT RECORD - ONE ROW WRITTEN FOR   *
+      * EVERY NBUWB/NBINTKB ISSUANCE AND EVERY SVCBILB AMENDMENT,     *
+      * NEVER REWRITTEN OR DELETED, SO A POLICY'S FULL HISTORY OF    *
+      * WHO CHANGED WHAT AND WHEN SURVIVES PAST THE NEXT TRANSACTION. *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB (VIA AUDITLOG)*
+      *===============================================================*
+       01  AUDIT-RECORD.
+           05  AU-POLICY-ID              PIC X(12).
+           05  AU-ACTION-TYPE            PIC X(02).
+           05  AU-ACTION-USER            PIC X(10).
+           05  AU-ACTION-DATE            PIC 9(08).
+           05  AU-OLD-CONTRACT-STATUS    PIC X(02).
+           05  AU-NEW-CONTRACT-STATUS    PIC X(02).
+           05  AU-OLD-TOTAL-PREMIUM      PIC 9(13)V99.
+           05  AU-NEW-TOTAL-PREMIUM      PIC 9(13)V99.
+           05  FILLER                    PIC X(20).
