@@ -0,0 +1,21 @@
+      *===============================================================*
+      * COPYBOOK:  COMMDATA                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-04-19                                        *
+      *---------------------------------------------------------------*
+      * COMMISSION SETTLEMENT RECORD - ONE ROW WRITTEN FOR EVERY     *
+      * NBUWB/NBINTKB ISSUE AND EVERY PREMIUM-CHANGING SVCBILB       *
+      * AMENDMENT, FOR MONTHLY AGENT/BRANCH COMMISSION SETTLEMENT.    *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB (VIA COMMCALC)*
+      *===============================================================*
+       01  COMM-RECORD.
+           05  CM-POLICY-ID              PIC X(12).
+           05  CM-ISSUE-CHANNEL          PIC X(02).
+           05  CM-ACTION-TYPE            PIC X(02).
+           05  CM-COMMISSION-BASIS       PIC S9(13)V99.
+           05  CM-COMMISSION-RATE        PIC 9(01)V9999.
+           05  CM-COMMISSION-AMOUNT      PIC S9(13)V99.
+           05  CM-ACTION-USER            PIC X(10).
+           05  CM-ACTION-DATE            PIC 9(08).
+           05  FILLER                    PIC X(20).
