@@ -28,6 +28,7 @@
                    88  PM-STATUS-CLAIMED    VALUE 'CL'.
                    88  PM-STATUS-TERMINATED VALUE 'TE'.
                    88  PM-STATUS-DECLINED   VALUE 'RJ'.
+                   88  PM-STATUS-MATURED    VALUE 'MT'.
                10  PM-ISSUE-CHANNEL         PIC X(02).
                    88  PM-CHANNEL-BRANCH    VALUE 'BR'.
                    88  PM-CHANNEL-AGENT     VALUE 'AG'.
@@ -35,6 +36,23 @@
                10  PM-CURRENCY-CODE         PIC X(03).
                10  PM-RETURN-CODE           PIC 9(02) VALUE 0.
                10  PM-RETURN-MESSAGE        PIC X(100) VALUE SPACES.
+               10  PM-REINS-REFERRAL-IND    PIC X(01) VALUE 'N'.
+                   88  PM-REINS-REFERRED    VALUE 'Y'.
+               10  PM-UW-REFERRAL-IND       PIC X(01) VALUE 'N'.
+                   88  PM-UW-REFERRED       VALUE 'Y'.
+      * PM-REINS-CEDED-IND IS SET ONCE BY NBUWENG'S 1900-EVALUATE-
+      * REFERRALS AT THE SAME TIME AS PM-REINS-REFERRAL-IND, BUT
+      * UNLIKE THAT FLAG IT IS NEVER CLEARED ONCE THE UNDERWRITER
+      * DECIDES - IT IS THE PERMANENT RECORD THAT THIS POLICY WAS
+      * CEDED TO THE REINSURER, WHICH REINCSB REPORTS ON
+               10  PM-REINS-CEDED-IND       PIC X(01) VALUE 'N'.
+                   88  PM-REINS-CEDED       VALUE 'Y'.
+      * PM-UW-CEDED-IND IS THE SAME KIND OF PERMANENT RECORD AS
+      * PM-REINS-CEDED-IND, BUT FOR THE MANUAL-UW-TRIGGER REFERRAL -
+      * SET ONCE BY NBUWENG AND NEVER CLEARED, SO REINCSB CAN STILL
+      * TELL A POLICY WAS REFERRED AFTER REFQMNT RESOLVES THE QUEUE
+               10  PM-UW-CEDED-IND          PIC X(01) VALUE 'N'.
+                   88  PM-UW-CEDED          VALUE 'Y'.
       *--- PLAN PARAMETERS ----------------------------------------*
            05  PM-PLAN-PARAMETERS.
                10  PM-MIN-ISSUE-AGE         PIC 9(03).
@@ -85,7 +103,7 @@
                10  PM-SMOKER-FACTOR         PIC 9(01)V9999.
                10  PM-OCCUPATION-FACTOR     PIC 9(01)V9999.
                10  PM-UW-FACTOR             PIC 9(01)V9999.
-               10  PM-RIDER-TABLE OCCURS 5 TIMES
+               10  PM-RIDER-TABLE OCCURS 10 TIMES
                               INDEXED BY PM-RIDER-IDX.
                    15  PM-RIDER-CODE        PIC X(05).
                    15  PM-RIDER-SUM-ASSURED PIC 9(13)V99.
@@ -122,12 +140,21 @@
                    88  PM-AMD-ADD-RIDER     VALUE 'AR'.
                    88  PM-AMD-REMOVE-RIDER  VALUE 'RR'.
                    88  PM-AMD-REINSTATE     VALUE 'RI'.
+                   88  PM-AMD-LOAN-ISSUE    VALUE 'LN'.
+                   88  PM-AMD-LOAN-REPAY    VALUE 'LR'.
                10  PM-OLD-PLAN-CODE         PIC X(05).
                10  PM-NEW-PLAN-CODE         PIC X(05).
                10  PM-OLD-SUM-ASSURED       PIC 9(13)V99.
                10  PM-NEW-SUM-ASSURED       PIC 9(13)V99.
                10  PM-OLD-BILLING-MODE      PIC X(01).
                10  PM-NEW-BILLING-MODE      PIC X(01).
+               10  PM-LOAN-REQUEST-AMOUNT   PIC 9(13)V99.
+      *Y2K-REVIEWED 1998-11-14 - STORED AS YYYYMMDD (8-DIGIT)
+      * PM-LOAN-LAST-ACCRUAL-DATE IS UPDATED ONLY BY 2750-ACCRUE-LOAN-
+      * INTEREST, NEVER BY THE GENERAL-PURPOSE PM-LAST-ACTION-DATE
+      * STAMP, SO AN UNRELATED SERVICING TRANSACTION IN BETWEEN TWO
+      * LOAN EVENTS CANNOT PULL THE INTEREST-ACCRUAL BASELINE FORWARD
+               10  PM-LOAN-LAST-ACCRUAL-DATE PIC 9(08) VALUE 0.
                10  PM-SERVICE-FEE-CHARGED   PIC 9(07)V99.
                10  PM-UW-REQUIRED           PIC X(01) VALUE 'N'.
                10  PM-AMENDMENT-STATUS      PIC X(02).
