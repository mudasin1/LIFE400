@@ -0,0 +1,47 @@
+      *===============================================================*
+      * COPYBOOK:  COMMCALC (PROCEDURE DIVISION)                     *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-04-19                                        *
+      *---------------------------------------------------------------*
+      * CALCULATE AND WRITE ONE COMMISSION RECORD TO COMMPF - SHARED *
+      * PROCEDURE LOGIC                                               *
+      * USED BY: NBUWB, NBINTKB (VIA NBUWENG), SVCBILB               *
+      * PURPOSE: REPLACES THE HAND-RECONCILED SPREADSHEET AGENTS ARE *
+      *          PAID FROM TODAY. RATES ARE KEYED OFF PM-ISSUE-       *
+      *          CHANNEL (CM-101) AND APPLIED TO THE PREMIUM AMOUNT   *
+      *          THE CALLER SUPPLIES - THE FULL FIRST YEAR PREMIUM   *
+      *          AT ISSUE, OR PM-PREMIUM-DELTA AT A PREMIUM-CHANGING *
+      *          AMENDMENT (A NEGATIVE DELTA PRODUCES A NEGATIVE     *
+      *          COMMISSION, I.E. A CHARGEBACK).                      *
+      *---------------------------------------------------------------*
+      * CALLER MUST: SELECT/FD COMMPF WITH COPY COMMDATA, OPEN       *
+      *              EXTEND THE FILE BEFORE PERFORMING THIS          *
+      *              PARAGRAPH, AND DECLARE WS-COMM-ACTION-TYPE      *
+      *              PIC X(02), WS-COMM-BASIS PIC S9(13)V99 AND      *
+      *              WS-COMM-RATE PIC 9(01)V9999 - SET WS-COMM-      *
+      *              ACTION-TYPE AND WS-COMM-BASIS BEFORE THE FIRST  *
+      *              PERFORM.                                        *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 8100 - CALCULATE COMMISSION      (CM-101)                    *
+      *---------------------------------------------------------------*
+       8100-CALCULATE-COMMISSION.
+      * CM-101: COMMISSION RATE BY ISSUE CHANNEL
+           EVALUATE PM-ISSUE-CHANNEL
+               WHEN 'AG' MOVE 0.5000 TO WS-COMM-RATE
+               WHEN 'BR' MOVE 0.2000 TO WS-COMM-RATE
+               WHEN 'ON' MOVE 0.0500 TO WS-COMM-RATE
+               WHEN OTHER MOVE 0 TO WS-COMM-RATE
+           END-EVALUATE
+           INITIALIZE COMM-RECORD
+           MOVE PM-POLICY-ID             TO CM-POLICY-ID
+           MOVE PM-ISSUE-CHANNEL         TO CM-ISSUE-CHANNEL
+           MOVE WS-COMM-ACTION-TYPE      TO CM-ACTION-TYPE
+           MOVE WS-COMM-BASIS            TO CM-COMMISSION-BASIS
+           MOVE WS-COMM-RATE             TO CM-COMMISSION-RATE
+           COMPUTE CM-COMMISSION-AMOUNT =
+               WS-COMM-BASIS * WS-COMM-RATE
+           MOVE PM-LAST-ACTION-USER      TO CM-ACTION-USER
+           MOVE PM-LAST-ACTION-DATE      TO CM-ACTION-DATE
+           WRITE COMM-RECORD.
