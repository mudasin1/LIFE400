@@ -0,0 +1,38 @@
+      *===============================================================*
+      * COPYBOOK:  NOTICELOG (PROCEDURE DIVISION)                    *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-05-03                                        *
+      *---------------------------------------------------------------*
+      * WRITE ONE POLICYHOLDER NOTICE RECORD TO NOTICEPF - SHARED    *
+      * PROCEDURE LOGIC, PERFORMED FROM SVCSTAT WHEN A POLICY FIRST  *
+      * TRANSITIONS TO GRACE OR LAPSED STATUS.                        *
+      * USED BY: SVCBILB, SVCSWPB (VIA COPYBOOK SVCSTAT)             *
+      * PURPOSE: DRIVES THE MAILING VENDOR'S SAME-NIGHT GRACE/LAPSE  *
+      *          CORRESPONDENCE SO A POLICYHOLDER LEARNS OF A MISSED *
+      *          PAYMENT BEFORE CALLING IN CONFUSED. THE DEADLINE IS *
+      *          THE END OF THE GRACE PERIOD FOR A NEW GR, OR THE    *
+      *          END OF THE REINSTATEMENT WINDOW FOR A NEW LA.       *
+      *---------------------------------------------------------------*
+      * CALLER MUST: SELECT/FD NOTICEPF WITH COPY NOTICEDATA, AND    *
+      *              OPEN EXTEND THE FILE BEFORE PERFORMING THIS     *
+      *              PARAGRAPH (VIA 1300-EVALUATE-PAYMENT-STATUS).   *
+      *===============================================================*
+      *---------------------------------------------------------------*
+      * 8200 - WRITE NOTICE EXTRACT                                   *
+      *---------------------------------------------------------------*
+       8200-WRITE-NOTICE-EXTRACT.
+           INITIALIZE NOTICE-RECORD
+           MOVE PM-POLICY-ID             TO NO-POLICY-ID
+           MOVE PM-INSURED-NAME          TO NO-INSURED-NAME
+           MOVE PM-CONTRACT-STATUS       TO NO-NEW-STATUS
+           MOVE PM-OUTSTANDING-PREMIUM   TO NO-OUTSTANDING-PREMIUM
+           IF PM-STATUS-GRACE
+               COMPUTE NO-DEADLINE-DATE =
+                   PM-PAID-TO-DATE + PM-GRACE-DAYS
+           ELSE
+               COMPUTE NO-DEADLINE-DATE =
+                   PM-PAID-TO-DATE + PM-REINSTATE-WINDOW
+           END-IF
+           MOVE PM-PROCESS-DATE          TO NO-NOTICE-DATE
+           WRITE NOTICE-RECORD.
