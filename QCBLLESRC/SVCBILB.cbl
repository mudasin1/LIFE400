@@ -11,27 +11,46 @@
       * DOMAIN:  TERM LIFE - SERVICING AND AMENDMENTS               *
       * PURPOSE: RE-PRICE POLICY CHANGES, CONTROL STATUS            *
       *          TRANSITIONS, REINSTATE LAPSED BUSINESS, CALCULATE  *
-      *          AMENDMENT FEES.                                      *
+      *          AMENDMENT FEES. SVCPF IS KEYED BY LK-SVC-ID AND     *
+      *          MARKED COMPLETE ONCE A TRANSACTION HAS RUN, SO A    *
+      *          DLYUPD RESTART AFTER AN ABEND SKIPS ANY TRANSACTION *
+      *          ALREADY APPLIED INSTEAD OF RE-CHARGING 2100/2300/   *
+      *          2400/2500'S FEES A SECOND TIME.                     *
       *---------------------------------------------------------------*
       * CALLED BY: RUNSVC (CL), DLYUPD (CL - NIGHTLY BATCH)         *
-      * FILES:     POLMST (I-O INDEXED), SVCPF (I-O INDEXED)        *
-      * COPYBOOK:  POLDATA (QCPYSRC)                                 *
+      * FILES:     POLMST (I-O INDEXED), SVCPF (I-O INDEXED),        *
+      *            PLANTAB (INPUT INDEXED),                          *
+      *            AUDITPF (OUTPUT SEQUENTIAL, EXTEND - AUDIT TRAIL),*
+      *            COMMPF (OUTPUT SEQUENTIAL, EXTEND - COMMISSIONS), *
+      *            NOTICEPF (OUTPUT SEQUENTIAL, EXTEND - GR/LA       *
+      *            MAILING EXTRACT)                                  *
+      *            REFQPF (I-O INDEXED - UW REFERRAL QUEUE)          *
+      * COPYBOOK:  POLDATA, PLANDATA, AUDITDATA, COMMDATA,           *
+      *            NOTICEDATA, REFQDATA (QCPYSRC)                    *
       *---------------------------------------------------------------*
       * RETURN CODES:                                                 *
       *  00 - AMENDMENT APPLIED SUCCESSFULLY                         *
       *  11 - POLICY IN CLAIMED OR TERMINATED STATUS                 *
+      *  20 - INVALID PLAN CODE                                      *
       *  12 - AMENDMENT TYPE NOT PROVIDED                            *
       *  13 - PLAN CHANGE: POLICY NOT ACTIVE OR IN GRACE            *
       *  14 - PLAN CHANGE: NEW PLAN AGE/MATURITY VALIDATION FAILED  *
       *  15 - SA CHANGE: NEW SUM ASSURED MISSING OR OUT OF LIMITS   *
       *  16 - BILLING MODE CHANGE: INVALID NEW MODE                 *
-      *  17 - ADD RIDER: MAXIMUM 5 RIDERS ALREADY ON POLICY         *
+      *  17 - ADD RIDER: MAXIMUM 10 RIDERS ALREADY ON POLICY        *
       *  18 - ADD RIDER: ADB NOT PERMITTED ABOVE AGE 60             *
       *  19 - REMOVE RIDER: NO ACTIVE ADB01 RIDER FOUND             *
       *  21 - REINSTATEMENT: POLICY NOT LAPSED                      *
       *  22 - REINSTATEMENT: LAPSED MORE THAN 730 DAYS              *
+      *  27 - REINSTATEMENT: REFERRED FOR MANUAL UW REVIEW          *
+      *  23 - LOAN ISSUE: REQUEST EXCEEDS MAXIMUM LOAN LIMIT        *
+      *  24 - LOAN ISSUE: REQUEST AMOUNT MISSING OR ZERO            *
+      *  25 - LOAN REPAYMENT: NO LOAN BALANCE OUTSTANDING           *
+      *  26 - LOAN REPAYMENT: AMOUNT MISSING, ZERO OR EXCEEDS       *
+      *       BALANCE                                                *
       *  31 - SA CHANGE: INCREASE > 25% OR SA > 25B REQUIRES UW    *
       *  33 - T65 PLAN CHANGE: REMAINING TERM = 0                   *
+      *  90 - TRANSACTION ALREADY PROCESSED - SKIPPED ON RESTART    *
       *===============================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SVCBILB.
@@ -55,8 +74,32 @@
                ASSIGN TO DATABASE-SVCPF
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS PM-SERVICING-DETAILS
+               RECORD KEY IS SVC-SVC-ID
                FILE STATUS IS WS-SVCPF-STATUS.
+           SELECT PLANTAB
+               ASSIGN TO DATABASE-PLANTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PT-PLAN-CODE
+               FILE STATUS IS WS-PLANTAB-STATUS.
+           SELECT AUDITPF
+               ASSIGN TO DATABASE-AUDITPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITPF-STATUS.
+           SELECT COMMPF
+               ASSIGN TO DATABASE-COMMPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COMMPF-STATUS.
+           SELECT NOTICEPF
+               ASSIGN TO DATABASE-NOTICEPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTICEPF-STATUS.
+           SELECT REFQPF
+               ASSIGN TO DATABASE-REFQPF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RQ-POLICY-ID
+               FILE STATUS IS WS-REFQPF-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -66,20 +109,54 @@
        01  SVC-RECORD.
            05  SVC-SVC-ID            PIC X(12).
            05  SVC-POL-ID            PIC X(12).
-           05  FILLER                PIC X(200).
+           05  SVC-COMPLETE-FLAG     PIC X(01).
+               88  SVC-PROCESSED     VALUE 'Y'.
+           05  SVC-COMPLETE-DATE     PIC 9(08).
+           05  FILLER                PIC X(191).
+       FD  PLANTAB.
+       COPY PLANDATA.
+       FD  AUDITPF.
+       COPY AUDITDATA.
+       FD  COMMPF.
+       COPY COMMDATA.
+       FD  NOTICEPF.
+       COPY NOTICEDATA.
+       FD  REFQPF.
+       COPY REFQDATA.
 
        WORKING-STORAGE SECTION.
        77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
        77  WS-SVCPF-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-PLANTAB-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-AUDITPF-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-ACTION-TYPE      PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-PREMIUM      PIC 9(13)V99 VALUE 0.
+       77  WS-COMMPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-COMM-ACTION-TYPE       PIC X(02) VALUE SPACES.
+       77  WS-COMM-BASIS             PIC S9(13)V99 VALUE 0.
+       77  WS-COMM-RATE              PIC 9(01)V9999 VALUE 0.
+       77  WS-NOTICEPF-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-REFQPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-REFQ-SOURCE            PIC X(02) VALUE SPACES.
+       77  WS-OLD-CONTRACT-STATUS    PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE              PIC 9(08) VALUE 0.
        77  WS-RESULT-CODE            PIC 9(02) VALUE 0.
        77  WS-RESULT-MESSAGE         PIC X(100) VALUE SPACES.
        77  WS-OLD-TOTAL-PREMIUM      PIC 9(13)V99 VALUE 0.
        77  WS-DAYS-SINCE-PAID        PIC 9(07) VALUE 0.
        77  WS-DAYS-SINCE-LAPSE       PIC 9(07) VALUE 0.
+       77  WS-REINSTATE-UW-THRESHOLD PIC 9(05) VALUE 90.
        77  WS-RIDER-IDX              PIC 9(02) VALUE 0.
        77  WS-MODAL-DIVISOR          PIC 9(02) VALUE 1.
        77  WS-MODAL-FACTOR           PIC 9(01)V9999 VALUE 1.0000.
        77  WS-RIDER-COUNT            PIC 9(02) VALUE 0.
+       77  WS-LOAN-LAST-DATE         PIC 9(08) VALUE 0.
+       77  WS-LOAN-DAYS              PIC 9(05) VALUE 0.
+       77  WS-LOAN-INTEREST-RATE     PIC 9(01)V9999 VALUE 0.0800.
+       77  WS-LOAN-MAX-PERCENT       PIC 9(01)V9999 VALUE 0.8000.
+       77  WS-MAX-LOAN-AMOUNT        PIC 9(13)V99 VALUE 0.
+       77  WS-LOAN-ACCRUED-INTEREST  PIC 9(13)V99 VALUE 0.
 
        LINKAGE SECTION.
        01  LK-POLICY-ID              PIC X(12).
@@ -90,12 +167,36 @@
        MAIN-PROCESS.
            OPEN I-O POLMST
            OPEN I-O SVCPF
+           OPEN INPUT PLANTAB
+           OPEN EXTEND AUDITPF
+           OPEN EXTEND COMMPF
+           OPEN EXTEND NOTICEPF
+           OPEN I-O REFQPF
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+      * SV-001: SKIP A TRANSACTION ALREADY APPLIED BY A PRIOR RUN SO A
+      *         DLYUPD RESTART AFTER AN ABEND CANNOT RE-CHARGE FEES
+           MOVE LK-SVC-ID TO SVC-SVC-ID
+           READ SVCPF
+               INVALID KEY
+                   MOVE 'N' TO SVC-COMPLETE-FLAG
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           IF SVC-PROCESSED
+               MOVE 90 TO WS-RESULT-CODE
+               MOVE 'TRANSACTION ALREADY PROCESSED - SKIPPED ON RESTART'
+                   TO WS-RESULT-MESSAGE
+               CLOSE POLMST SVCPF PLANTAB AUDITPF COMMPF NOTICEPF
+                   REFQPF
+               GOBACK
+           END-IF
            MOVE LK-POLICY-ID TO PM-POLICY-ID
            READ POLMST
                INVALID KEY
                    MOVE 11 TO WS-RESULT-CODE
                    MOVE 'POLICY RECORD NOT FOUND' TO WS-RESULT-MESSAGE
-                   CLOSE POLMST SVCPF
+                   CLOSE POLMST SVCPF PLANTAB AUDITPF COMMPF NOTICEPF
+                       REFQPF
                    GOBACK
            END-READ
            PERFORM 1000-INITIALIZE
@@ -106,8 +207,11 @@
            IF WS-RESULT-CODE NOT = 0
                MOVE WS-RESULT-CODE TO PM-RETURN-CODE
                MOVE WS-RESULT-MESSAGE TO PM-RETURN-MESSAGE
+               MOVE PM-AMENDMENT-TYPE TO WS-AUDIT-ACTION-TYPE
+               PERFORM 8000-WRITE-AUDIT-RECORD
                REWRITE WS-POLICY-MASTER-REC
-               CLOSE POLMST SVCPF
+               CLOSE POLMST SVCPF PLANTAB AUDITPF COMMPF NOTICEPF
+                   REFQPF
                GOBACK
            END-IF
            EVALUATE PM-AMENDMENT-TYPE
@@ -117,18 +221,37 @@
                WHEN 'AR' PERFORM 2400-ADD-RIDER
                WHEN 'RR' PERFORM 2500-REMOVE-RIDER
                WHEN 'RI' PERFORM 2600-PROCESS-REINSTATEMENT
+               WHEN 'LN' PERFORM 2700-PROCESS-LOAN-ISSUE
+               WHEN 'LR' PERFORM 2800-PROCESS-LOAN-REPAYMENT
            END-EVALUATE
            MOVE WS-RESULT-CODE TO PM-RETURN-CODE
            MOVE WS-RESULT-MESSAGE TO PM-RETURN-MESSAGE
+           MOVE PM-AMENDMENT-TYPE TO WS-AUDIT-ACTION-TYPE
+           PERFORM 8000-WRITE-AUDIT-RECORD
            REWRITE WS-POLICY-MASTER-REC
-           CLOSE POLMST SVCPF
+      * SV-001: CODE 0 (APPLIED) AND CODE 27 (SV-903 REFERRED FOR
+      *         MANUAL UW) ARE BOTH GENUINE TERMINAL OUTCOMES THAT
+      *         DURABLY CHANGE PM-CONTRACT-STATUS/PM-UW-REFERRAL-IND
+      *         AND POST A REFQPF ROW - MARK THE TRANSACTION COMPLETE
+      *         FOR EITHER SO A DLYUPD RESTART DOES NOT RE-ENTER
+      *         2600-PROCESS-REINSTATEMENT AGAINST A POLICY THAT IS NO
+      *         LONGER LAPSED. ALL OTHER NON-ZERO CODES REJECT THE
+      *         REQUEST WITHOUT CHANGING POLMST, SO THEY ARE LEFT
+      *         UNMARKED AND REMAIN ELIGIBLE FOR RETRY.
+           IF WS-RESULT-CODE = 0 OR WS-RESULT-CODE = 27
+               PERFORM 2900-MARK-TRANSACTION-COMPLETE
+           END-IF
+           CLOSE POLMST SVCPF PLANTAB AUDITPF COMMPF NOTICEPF REFQPF
            GOBACK.
 
       *---------------------------------------------------------------*
       * 1000 - INITIALIZE                                             *
       *---------------------------------------------------------------*
        1000-INITIALIZE.
+           MOVE PM-LOAN-LAST-ACCRUAL-DATE TO WS-LOAN-LAST-DATE
            MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-OLD-TOTAL-PREMIUM
+           MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-AUDIT-OLD-PREMIUM
+           MOVE PM-CONTRACT-STATUS TO WS-AUDIT-OLD-STATUS
            MOVE ZEROS TO PM-PREMIUM-DELTA
            MOVE 'PE' TO PM-AMENDMENT-STATUS
            MOVE ZEROS TO WS-RESULT-CODE
@@ -142,44 +265,9 @@
 
       *---------------------------------------------------------------*
       * 1100 - LOAD PLAN PARAMETERS   (SV-101)                       *
+      * SHARED WITH NBUWB/NBINTKB/SVCSWPB VIA COPYBOOK PLANLOAD       *
       *---------------------------------------------------------------*
-       1100-LOAD-PLAN-PARAMETERS.
-           EVALUATE PM-PLAN-CODE
-               WHEN 'T1001'
-                   MOVE 10 TO PM-TERM-YEARS
-                   MOVE 70 TO PM-MATURITY-AGE
-                   MOVE 18 TO PM-MIN-ISSUE-AGE
-                   MOVE 60 TO PM-MAX-ISSUE-AGE
-                   MOVE  10000000000000 TO PM-MIN-SUM-ASSURED
-                   MOVE  50000000000000 TO PM-MAX-SUM-ASSURED
-                   MOVE 30 TO PM-GRACE-DAYS
-                   MOVE 730 TO PM-REINSTATE-WINDOW
-                   MOVE 4500 TO PM-ANNUAL-POLICY-FEE
-                   MOVE 0.0200 TO PM-TAX-RATE
-               WHEN 'T2001'
-                   MOVE 20 TO PM-TERM-YEARS
-                   MOVE 75 TO PM-MATURITY-AGE
-                   MOVE 18 TO PM-MIN-ISSUE-AGE
-                   MOVE 55 TO PM-MAX-ISSUE-AGE
-                   MOVE  10000000000000 TO PM-MIN-SUM-ASSURED
-                   MOVE  90000000000000 TO PM-MAX-SUM-ASSURED
-                   MOVE 30 TO PM-GRACE-DAYS
-                   MOVE 730 TO PM-REINSTATE-WINDOW
-                   MOVE 5500 TO PM-ANNUAL-POLICY-FEE
-                   MOVE 0.0200 TO PM-TAX-RATE
-               WHEN 'T6501'
-                   MOVE 65 TO PM-MATURITY-AGE
-                   MOVE 18 TO PM-MIN-ISSUE-AGE
-                   MOVE 50 TO PM-MAX-ISSUE-AGE
-                   MOVE  10000000000000 TO PM-MIN-SUM-ASSURED
-                   MOVE  75000000000000 TO PM-MAX-SUM-ASSURED
-                   MOVE 30 TO PM-GRACE-DAYS
-                   MOVE 730 TO PM-REINSTATE-WINDOW
-                   MOVE 6000 TO PM-ANNUAL-POLICY-FEE
-                   MOVE 0.0200 TO PM-TAX-RATE
-                   COMPUTE PM-TERM-YEARS =
-                       PM-MATURITY-AGE - PM-ISSUE-AGE
-           END-EVALUATE.
+       COPY PLANLOAD.
 
       *---------------------------------------------------------------*
       * 1200 - CALCULATE ATTAINED AGE                                 *
@@ -191,27 +279,10 @@
                ((PM-PROCESS-DATE - PM-ISSUE-DATE) / 365).
 
       *---------------------------------------------------------------*
-      * 1300 - EVALUATE PAYMENT STATUS (SV-201 THRU SV-202)          *
+      * 1300 - EVALUATE PAYMENT STATUS                                *
+      * SHARED WITH SVCSWPB VIA COPYBOOK SVCSTAT                      *
       *---------------------------------------------------------------*
-       1300-EVALUATE-PAYMENT-STATUS.
-      *Y2K-REVIEWED 1998-11-14
-           COMPUTE WS-DAYS-SINCE-PAID =
-               PM-PROCESS-DATE - PM-PAID-TO-DATE
-      * SV-201: GRACE PERIOD TRANSITION
-           IF PM-STATUS-ACTIVE AND
-              WS-DAYS-SINCE-PAID > 0 AND
-              WS-DAYS-SINCE-PAID <= PM-GRACE-DAYS
-               MOVE 'GR' TO PM-CONTRACT-STATUS
-           END-IF
-      * LAPSE TRANSITION
-           IF (PM-STATUS-ACTIVE OR PM-STATUS-GRACE) AND
-              WS-DAYS-SINCE-PAID > PM-GRACE-DAYS
-               MOVE 'LA' TO PM-CONTRACT-STATUS
-           END-IF
-      * SV-202: OUTSTANDING PREMIUM IF OVERDUE
-           IF WS-DAYS-SINCE-PAID > 0
-               MOVE PM-MODAL-PREMIUM TO PM-OUTSTANDING-PREMIUM
-           END-IF.
+       COPY SVCSTAT.
 
       *---------------------------------------------------------------*
       * 1400 - VALIDATE SERVICING REQUEST (SV-301 THRU SV-302)       *
@@ -329,15 +400,15 @@
        2400-ADD-RIDER.
            MOVE 0 TO WS-RIDER-COUNT
            PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
-               UNTIL WS-RIDER-IDX > 5
+               UNTIL WS-RIDER-IDX > 10
                IF PM-RIDER-CODE(WS-RIDER-IDX) NOT = SPACES AND
                   PM-RIDER-ACTIVE(WS-RIDER-IDX)
                    ADD 1 TO WS-RIDER-COUNT
                END-IF
            END-PERFORM
-           IF WS-RIDER-COUNT >= 5
+           IF WS-RIDER-COUNT >= 10
                MOVE 17 TO WS-RESULT-CODE
-               MOVE 'MAXIMUM 5 RIDERS ALREADY ON POLICY'
+               MOVE 'MAXIMUM 10 RIDERS ALREADY ON POLICY'
                    TO WS-RESULT-MESSAGE
                EXIT PARAGRAPH
            END-IF
@@ -350,13 +421,13 @@
            END-IF
       * ADD ADB01 WITH SA = BASE SA
            PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
-               UNTIL WS-RIDER-IDX > 5
+               UNTIL WS-RIDER-IDX > 10
                IF PM-RIDER-CODE(WS-RIDER-IDX) = SPACES
                    MOVE 'ADB01' TO PM-RIDER-CODE(WS-RIDER-IDX)
                    MOVE PM-SUM-ASSURED
                        TO PM-RIDER-SUM-ASSURED(WS-RIDER-IDX)
                    MOVE 'A' TO PM-RIDER-STATUS(WS-RIDER-IDX)
-                   STOP PERFORM
+                   EXIT PERFORM
                END-IF
            END-PERFORM
            PERFORM 3100-REPRICE-POLICY
@@ -369,16 +440,15 @@
       * 2500 - REMOVE RIDER            (SV-801)                      *
       *---------------------------------------------------------------*
        2500-REMOVE-RIDER.
-           MOVE 'N' TO WS-ADB-FOUND OF PROCEDURE DIVISION
            PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
-               UNTIL WS-RIDER-IDX > 5
+               UNTIL WS-RIDER-IDX > 10
                IF PM-RIDER-CODE(WS-RIDER-IDX) = 'ADB01' AND
                   PM-RIDER-ACTIVE(WS-RIDER-IDX)
                    MOVE 'R' TO PM-RIDER-STATUS(WS-RIDER-IDX)
                    MOVE ZEROS TO PM-RIDER-SUM-ASSURED(WS-RIDER-IDX)
                    MOVE ZEROS TO PM-RIDER-RATE(WS-RIDER-IDX)
                    MOVE ZEROS TO PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX)
-                   STOP PERFORM
+                   EXIT PERFORM
                END-IF
            END-PERFORM
            PERFORM 3100-REPRICE-POLICY
@@ -407,6 +477,19 @@
                    TO WS-RESULT-MESSAGE
                EXIT PARAGRAPH
            END-IF
+      * SV-903: DORMANT PAST THE EVIDENCE-OF-INSURABILITY THRESHOLD
+      *         ROUTES TO MANUAL UW REFERRAL INSTEAD OF AUTO-APPROVAL
+           IF WS-DAYS-SINCE-LAPSE > WS-REINSTATE-UW-THRESHOLD
+               MOVE 'PE' TO PM-CONTRACT-STATUS
+               MOVE 'PE' TO PM-AMENDMENT-STATUS
+               MOVE 'Y' TO PM-UW-REFERRAL-IND
+               MOVE 'RI' TO WS-REFQ-SOURCE
+               PERFORM 8300-WRITE-REFERRAL-QUEUE
+               MOVE 27 TO WS-RESULT-CODE
+               MOVE 'REINSTATEMENT: REFERRED FOR MANUAL UW REVIEW'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
       * SV-902: OUTSTANDING PREMIUM + REINSTATE FEE
            MOVE PM-MODAL-PREMIUM TO PM-OUTSTANDING-PREMIUM
            ADD 1500 TO PM-SERVICE-FEE-CHARGED
@@ -416,6 +499,97 @@
            MOVE 0 TO WS-RESULT-CODE
            MOVE 'POLICY REINSTATED' TO WS-RESULT-MESSAGE.
 
+      *---------------------------------------------------------------*
+      * 2700 - PROCESS LOAN ISSUE      (SV-1101 THRU SV-1102)        *
+      *---------------------------------------------------------------*
+       2700-PROCESS-LOAN-ISSUE.
+      * SV-1101: REQUEST AMOUNT REQUIRED
+           IF PM-LOAN-REQUEST-AMOUNT = 0
+               MOVE 24 TO WS-RESULT-CODE
+               MOVE 'LOAN REQUEST AMOUNT MISSING OR ZERO'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 2750-ACCRUE-LOAN-INTEREST
+      * SV-1102: CAP AT DEFINED PERCENT OF PREMIUM PAID-IN
+           COMPUTE WS-MAX-LOAN-AMOUNT =
+               PM-TOTAL-ANNUAL-PREMIUM * WS-LOAN-MAX-PERCENT
+           IF (PM-POLICY-LOAN-BALANCE + PM-LOAN-REQUEST-AMOUNT)
+              > WS-MAX-LOAN-AMOUNT
+               MOVE 23 TO WS-RESULT-CODE
+               MOVE 'LOAN REQUEST EXCEEDS MAXIMUM LOAN LIMIT'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           ADD PM-LOAN-REQUEST-AMOUNT TO PM-POLICY-LOAN-BALANCE
+           ADD 500 TO PM-SERVICE-FEE-CHARGED
+           MOVE 'AP' TO PM-AMENDMENT-STATUS
+           MOVE 0 TO WS-RESULT-CODE
+           MOVE 'POLICY LOAN ISSUED' TO WS-RESULT-MESSAGE.
+
+      *---------------------------------------------------------------*
+      * 2750 - ACCRUE LOAN INTEREST    (SV-1301)                     *
+      *---------------------------------------------------------------*
+       2750-ACCRUE-LOAN-INTEREST.
+           IF PM-POLICY-LOAN-BALANCE > 0 AND WS-LOAN-LAST-DATE > 0
+               COMPUTE WS-LOAN-DAYS =
+                   PM-PROCESS-DATE - WS-LOAN-LAST-DATE
+               IF WS-LOAN-DAYS > 0
+                   COMPUTE WS-LOAN-ACCRUED-INTEREST ROUNDED =
+                       PM-POLICY-LOAN-BALANCE * WS-LOAN-INTEREST-RATE
+                       * WS-LOAN-DAYS / 365
+                   ADD WS-LOAN-ACCRUED-INTEREST TO
+                       PM-POLICY-LOAN-BALANCE
+               END-IF
+           END-IF
+      * SV-1301: ADVANCE THE ACCRUAL BASELINE ITSELF, NOT THE
+      *          GENERAL-PURPOSE PM-LAST-ACTION-DATE STAMP, SO AN
+      *          UNRELATED SERVICING TRANSACTION BETWEEN LOAN EVENTS
+      *          CANNOT PULL THIS DATE FORWARD AND LOSE INTEREST
+           MOVE PM-PROCESS-DATE TO PM-LOAN-LAST-ACCRUAL-DATE.
+
+      *---------------------------------------------------------------*
+      * 2800 - PROCESS LOAN REPAYMENT  (SV-1201 THRU SV-1202)        *
+      *---------------------------------------------------------------*
+       2800-PROCESS-LOAN-REPAYMENT.
+           PERFORM 2750-ACCRUE-LOAN-INTEREST
+      * SV-1201: MUST HAVE AN OUTSTANDING BALANCE
+           IF PM-POLICY-LOAN-BALANCE = 0
+               MOVE 25 TO WS-RESULT-CODE
+               MOVE 'NO POLICY LOAN BALANCE OUTSTANDING'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+      * SV-1202: REPAYMENT AMOUNT MUST BE VALID
+           IF PM-LOAN-REQUEST-AMOUNT = 0 OR
+              PM-LOAN-REQUEST-AMOUNT > PM-POLICY-LOAN-BALANCE
+               MOVE 26 TO WS-RESULT-CODE
+               MOVE 'REPAYMENT AMOUNT MISSING, ZERO OR EXCEEDS BALANCE'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           SUBTRACT PM-LOAN-REQUEST-AMOUNT FROM PM-POLICY-LOAN-BALANCE
+           MOVE 'AP' TO PM-AMENDMENT-STATUS
+           MOVE 0 TO WS-RESULT-CODE
+           MOVE 'POLICY LOAN REPAYMENT APPLIED' TO WS-RESULT-MESSAGE.
+
+      *---------------------------------------------------------------*
+      * 2900 - MARK SVCPF TRANSACTION COMPLETE (SV-001)               *
+      *        PERFORMED ONLY AFTER A SUCCESSFUL AMENDMENT, SO A      *
+      *        RESTARTED RUN WILL SKIP THIS SVC-SVC-ID RATHER THAN    *
+      *        RE-CHARGING ITS FEES - A FAILED AMENDMENT (NO FEE      *
+      *        CHARGED) IS LEFT UNMARKED SO IT CAN STILL BE RETRIED.  *
+      *---------------------------------------------------------------*
+       2900-MARK-TRANSACTION-COMPLETE.
+           MOVE LK-SVC-ID TO SVC-SVC-ID
+           MOVE LK-POLICY-ID TO SVC-POL-ID
+           MOVE 'Y' TO SVC-COMPLETE-FLAG
+           MOVE WS-CURR-DATE TO SVC-COMPLETE-DATE
+           WRITE SVC-RECORD
+               INVALID KEY
+                   REWRITE SVC-RECORD
+           END-WRITE.
+
       *---------------------------------------------------------------*
       * 3100 - REPRICE POLICY          (SV-1001)                     *
       *---------------------------------------------------------------*
@@ -426,7 +600,12 @@
            PERFORM 3140-CALCULATE-TOTAL-ANNUAL
            PERFORM 3200-RECALCULATE-MODAL-PREMIUM
            COMPUTE PM-PREMIUM-DELTA =
-               PM-TOTAL-ANNUAL-PREMIUM - WS-OLD-TOTAL-PREMIUM.
+               PM-TOTAL-ANNUAL-PREMIUM - WS-OLD-TOTAL-PREMIUM
+           IF PM-PREMIUM-DELTA NOT = 0
+               MOVE PM-AMENDMENT-TYPE TO WS-COMM-ACTION-TYPE
+               MOVE PM-PREMIUM-DELTA TO WS-COMM-BASIS
+               PERFORM 8100-CALCULATE-COMMISSION
+           END-IF.
 
       *---------------------------------------------------------------*
       * 3110 - LOAD RATING FACTORS (ATTAINED AGE)                    *
@@ -485,7 +664,7 @@
        3130-CALCULATE-RIDER-ANNUAL.
            MOVE ZEROS TO PM-RIDER-ANNUAL-TOTAL
            PERFORM VARYING PM-RIDER-IDX FROM 1 BY 1
-               UNTIL PM-RIDER-IDX > 5
+               UNTIL PM-RIDER-IDX > 10
                IF PM-RIDER-CODE(PM-RIDER-IDX) NOT = SPACES AND
                   PM-RIDER-ACTIVE(PM-RIDER-IDX)
                    IF PM-RIDER-CODE(PM-RIDER-IDX) = 'ADB01'
@@ -541,3 +720,28 @@
            COMPUTE PM-MODAL-PREMIUM =
                (PM-TOTAL-ANNUAL-PREMIUM / WS-MODAL-DIVISOR)
                * WS-MODAL-FACTOR.
+
+      *---------------------------------------------------------------*
+      * 8000 - WRITE AUDIT RECORD                                     *
+      * SHARED WITH NBUWB/NBINTKB VIA COPYBOOK AUDITLOG               *
+      *---------------------------------------------------------------*
+       COPY AUDITLOG.
+
+      *---------------------------------------------------------------*
+      * 8100 - CALCULATE COMMISSION                                   *
+      * SHARED WITH NBUWB/NBINTKB VIA COPYBOOK COMMCALC               *
+      *---------------------------------------------------------------*
+       COPY COMMCALC.
+
+      *---------------------------------------------------------------*
+      * 8200 - WRITE NOTICE EXTRACT                                   *
+      * SHARED WITH SVCSWPB VIA COPYBOOK NOTICELOG, PERFORMED FROM    *
+      * 1300-EVALUATE-PAYMENT-STATUS (COPYBOOK SVCSTAT)               *
+      *---------------------------------------------------------------*
+       COPY NOTICELOG.
+
+      *---------------------------------------------------------------*
+      * 8300 - WRITE REFERRAL QUEUE ENTRY                              *
+      * SHARED WITH NBUWB/NBINTKB VIA COPYBOOK REFQLOG                *
+      *---------------------------------------------------------------*
+       COPY REFQLOG.
