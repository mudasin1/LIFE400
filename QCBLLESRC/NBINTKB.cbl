@@ -0,0 +1,314 @@
+      *===============================================================*
+      * PROGRAM:   NBINTKB                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-01                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * BATCH NEW BUSINESS INTAKE                                     *
+      * DOMAIN:  TERM LIFE - NEW BUSINESS AND POLICY ISSUANCE       *
+      * PURPOSE: READ THE NIGHTLY APPLICATION INTAKE FILE, BUILD     *
+      *          EACH NEW POLMST RECORD, AND RUN IT THROUGH THE      *
+      *          SAME UNDERWRITING ENGINE NBUWB USES (COPYBOOK       *
+      *          NBUWENG) SO A FULL NIGHT OF PAPER APPLICATIONS IS   *
+      *          ISSUED, REFERRED OR DECLINED IN ONE JOB STEP.       *
+      *---------------------------------------------------------------*
+      * CALLED BY: RUNNBIN (CL - NIGHTLY BATCH)                      *
+      * FILES:     INTAKEPF (INPUT SEQUENTIAL)                       *
+      *            POLMST   (I-O INDEXED)                            *
+      *            NBSUMRPT (OUTPUT SEQUENTIAL - ISSUE/REFER/DECLINE *
+      *                       SUMMARY REPORT)                         *
+      *            PLANTAB  (INPUT INDEXED)                          *
+      *            AUDITPF  (OUTPUT SEQUENTIAL, EXTEND - AUDIT TRAIL)*
+      *            COMMPF   (OUTPUT SEQUENTIAL, EXTEND - COMMISSIONS)*
+      *            REFQPF   (I-O INDEXED - UW REFERRAL QUEUE)        *
+      * COPYBOOKS: POLDATA, INTKDATA, PLANDATA, AUDITDATA, COMMDATA, *
+      *            REFQDATA (QCPYSRC), NBUWENG (SHARED UW ENGINE)    *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NBINTKB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-03-01.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTAKEPF
+               ASSIGN TO DATABASE-INTAKEPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT NBSUMRPT
+               ASSIGN TO DATABASE-NBSUMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT PLANTAB
+               ASSIGN TO DATABASE-PLANTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PT-PLAN-CODE
+               FILE STATUS IS WS-PLANTAB-STATUS.
+           SELECT AUDITPF
+               ASSIGN TO DATABASE-AUDITPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITPF-STATUS.
+           SELECT COMMPF
+               ASSIGN TO DATABASE-COMMPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COMMPF-STATUS.
+           SELECT REFQPF
+               ASSIGN TO DATABASE-REFQPF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RQ-POLICY-ID
+               FILE STATUS IS WS-REFQPF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTAKEPF.
+       COPY INTKDATA.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  NBSUMRPT.
+       01  RPT-LINE                  PIC X(80).
+       FD  PLANTAB.
+       COPY PLANDATA.
+       FD  AUDITPF.
+       COPY AUDITDATA.
+       FD  COMMPF.
+       COPY COMMDATA.
+       FD  REFQPF.
+       COPY REFQDATA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-INTAKE-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-PLANTAB-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-AUDITPF-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-ACTION-TYPE      PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-PREMIUM      PIC 9(13)V99 VALUE 0.
+       77  WS-COMMPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-COMM-ACTION-TYPE       PIC X(02) VALUE SPACES.
+       77  WS-COMM-BASIS             PIC S9(13)V99 VALUE 0.
+       77  WS-COMM-RATE              PIC 9(01)V9999 VALUE 0.
+       77  WS-REFQPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-REFQ-SOURCE            PIC X(02) VALUE SPACES.
+       77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE              PIC 9(08).
+       77  WS-RIDER-IDX              PIC 9(02) VALUE 0.
+       77  WS-MODAL-DIVISOR          PIC 9(02) VALUE 1.
+       77  WS-MODAL-FACTOR           PIC 9(01)V9999 VALUE 1.0000.
+       77  WS-REINSURANCE-REFERRAL   PIC X VALUE 'N'.
+           88  WS-REFERRED           VALUE 'Y'.
+       77  WS-UW-REFERRAL            PIC X VALUE 'N'.
+           88  WS-MANUAL-UW          VALUE 'Y'.
+       77  WS-RESULT-CODE            PIC 9(02) VALUE 0.
+       77  WS-RESULT-MESSAGE         PIC X(100) VALUE SPACES.
+       77  WS-CALLER-PROGRAM-ID      PIC X(10) VALUE 'NBINTKB'.
+       77  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+       77  WS-COUNT-READ             PIC 9(05) VALUE 0.
+       77  WS-COUNT-ISSUED           PIC 9(05) VALUE 0.
+       77  WS-COUNT-REFERRED         PIC 9(05) VALUE 0.
+       77  WS-COUNT-DECLINED         PIC 9(05) VALUE 0.
+
+       01  WS-RPT-HEADING-1          PIC X(80) VALUE
+           'NBINTKB - NIGHTLY APPLICATION INTAKE SUMMARY REPORT'.
+       01  WS-RPT-HEADING-2          PIC X(80) VALUE
+           'POLICY ID    APPLICATION  RC ST MESSAGE'.
+
+       01  WS-RPT-DETAIL.
+           05  RD-POLICY-ID          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-APPLICATION-ID     PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-RETURN-CODE        PIC 9(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-STATUS             PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-MESSAGE            PIC X(48).
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  RS-LABEL              PIC X(30).
+           05  RS-COUNT              PIC ZZZZ9.
+           05  FILLER                PIC X(45) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN INPUT INTAKEPF
+           OPEN I-O POLMST
+           OPEN OUTPUT NBSUMRPT
+           OPEN INPUT PLANTAB
+           OPEN EXTEND AUDITPF
+           OPEN EXTEND COMMPF
+           OPEN I-O REFQPF
+           PERFORM 0100-WRITE-REPORT-HEADER
+           PERFORM 0200-READ-INTAKE
+           PERFORM UNTIL WS-EOF
+               PERFORM 0300-PROCESS-APPLICATION
+               PERFORM 0200-READ-INTAKE
+           END-PERFORM
+           PERFORM 0900-WRITE-REPORT-SUMMARY
+           CLOSE INTAKEPF
+           CLOSE POLMST
+           CLOSE NBSUMRPT
+           CLOSE PLANTAB
+           CLOSE AUDITPF
+           CLOSE COMMPF
+           CLOSE REFQPF
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 0100 - WRITE REPORT HEADER                                    *
+      *---------------------------------------------------------------*
+       0100-WRITE-REPORT-HEADER.
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 0200 - READ NEXT INTAKE RECORD                                *
+      *---------------------------------------------------------------*
+       0200-READ-INTAKE.
+           READ INTAKEPF
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 0300 - PROCESS ONE APPLICATION THROUGH THE UNDERWRITING       *
+      *        ENGINE (NBUWENG PARAGRAPHS 1000 THRU 2000/9000)       *
+      *---------------------------------------------------------------*
+       0300-PROCESS-APPLICATION.
+           ADD 1 TO WS-COUNT-READ
+           INITIALIZE WS-POLICY-MASTER-REC
+           PERFORM 0310-LOAD-FROM-INTAKE
+      * NB-001: CREATE THE POLMST RECORD BEFORE THE ENGINE RUNS SO A
+      *         DUPLICATE POLICY ID IS CAUGHT BEFORE ANY AUDITPF/
+      *         COMMPF/REFQPF RECORD IS WRITTEN FOR IT. THE ENGINE
+      *         THEN REWRITES THIS SAME RECORD WITH ITS OUTCOME, THE
+      *         SAME AS NBUWB DOES FOR A POLICY IT READ BY KEY.
+           WRITE WS-POLICY-MASTER-REC
+               INVALID KEY
+                   MOVE 99 TO PM-RETURN-CODE
+                   MOVE 'DUPLICATE POLICY ID ON POLMST'
+                       TO PM-RETURN-MESSAGE
+                   ADD 1 TO WS-COUNT-DECLINED
+                   PERFORM 0390-WRITE-DETAIL-LINE
+                   EXIT PARAGRAPH
+           END-WRITE
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-PLAN-PARAMETERS
+           PERFORM 1200-VALIDATE-APPLICATION
+           IF WS-RESULT-CODE NOT = 0
+               PERFORM 9000-RETURN-ERROR
+               PERFORM 0385-REWRITE-POLICY-AND-TALLY
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 1300-DETERMINE-UW-CLASS
+           PERFORM 1400-LOAD-RATE-FACTORS
+           PERFORM 1500-VALIDATE-RIDERS
+           IF WS-RESULT-CODE NOT = 0
+               PERFORM 9000-RETURN-ERROR
+               PERFORM 0385-REWRITE-POLICY-AND-TALLY
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM 1600-CALCULATE-BASE-PREMIUM
+           PERFORM 1700-CALCULATE-RIDER-PREMIUM
+           PERFORM 1800-CALCULATE-TOTAL-PREMIUM
+           PERFORM 1900-EVALUATE-REFERRALS
+           PERFORM 2000-ISSUE-POLICY
+           PERFORM 0385-REWRITE-POLICY-AND-TALLY.
+
+      *---------------------------------------------------------------*
+      * 0310 - LOAD WS-POLICY-MASTER-REC FROM THE INTAKE RECORD      *
+      *---------------------------------------------------------------*
+       0310-LOAD-FROM-INTAKE.
+           MOVE IN-POLICY-ID TO PM-POLICY-ID
+           MOVE IN-APPLICATION-ID TO PM-APPLICATION-ID
+           MOVE 0 TO PM-PROCESS-DATE
+           MOVE IN-PLAN-CODE TO PM-PLAN-CODE
+           MOVE IN-ISSUE-CHANNEL TO PM-ISSUE-CHANNEL
+           MOVE IN-CURRENCY-CODE TO PM-CURRENCY-CODE
+           MOVE IN-INSURED-NAME TO PM-INSURED-NAME
+           MOVE IN-DATE-OF-BIRTH TO PM-DATE-OF-BIRTH
+           MOVE IN-ISSUE-AGE TO PM-ISSUE-AGE
+           MOVE IN-GENDER TO PM-GENDER
+           MOVE IN-SMOKER-STATUS TO PM-SMOKER-STATUS
+           MOVE IN-OCCUPATION-CLASS TO PM-OCCUPATION-CLASS
+           MOVE IN-HIGH-RISK-AVOCATION TO PM-HIGH-RISK-AVOCATION
+           MOVE IN-FLAT-EXTRA-RATE TO PM-FLAT-EXTRA-RATE
+           MOVE IN-SUM-ASSURED TO PM-SUM-ASSURED
+           MOVE IN-BILLING-MODE TO PM-BILLING-MODE
+           PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
+               UNTIL WS-RIDER-IDX > 10
+               MOVE IN-RIDER-CODE(WS-RIDER-IDX)
+                   TO PM-RIDER-CODE(WS-RIDER-IDX)
+               MOVE IN-RIDER-SUM-ASSURED(WS-RIDER-IDX)
+                   TO PM-RIDER-SUM-ASSURED(WS-RIDER-IDX)
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * 0385 - REWRITE THE POLICY WITH ITS OUTCOME AND TALLY IT      *
+      *---------------------------------------------------------------*
+       0385-REWRITE-POLICY-AND-TALLY.
+           REWRITE WS-POLICY-MASTER-REC
+           EVALUATE PM-RETURN-CODE
+               WHEN 00 ADD 1 TO WS-COUNT-ISSUED
+               WHEN 02 ADD 1 TO WS-COUNT-REFERRED
+               WHEN OTHER ADD 1 TO WS-COUNT-DECLINED
+           END-EVALUATE
+           PERFORM 0390-WRITE-DETAIL-LINE.
+
+      *---------------------------------------------------------------*
+      * 0390 - WRITE ONE DETAIL LINE TO THE SUMMARY REPORT           *
+      *---------------------------------------------------------------*
+       0390-WRITE-DETAIL-LINE.
+           MOVE PM-POLICY-ID TO RD-POLICY-ID
+           MOVE PM-APPLICATION-ID TO RD-APPLICATION-ID
+           MOVE PM-RETURN-CODE TO RD-RETURN-CODE
+           MOVE PM-CONTRACT-STATUS TO RD-STATUS
+           MOVE PM-RETURN-MESSAGE(1:48) TO RD-MESSAGE
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 0900 - WRITE FINAL ISSUE/REFER/DECLINE SUMMARY               *
+      *---------------------------------------------------------------*
+       0900-WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'APPLICATIONS READ . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-READ TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES ISSUED. . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-ISSUED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'APPLICATIONS REFERRED. . . .' TO RS-LABEL
+           MOVE WS-COUNT-REFERRED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'APPLICATIONS DECLINED/ERROR.' TO RS-LABEL
+           MOVE WS-COUNT-DECLINED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 1000 THRU 2000 AND 9000 - UNDERWRITING ENGINE                 *
+      * SHARED WITH NBUWB VIA COPYBOOK NBUWENG                        *
+      *---------------------------------------------------------------*
+       COPY NBUWENG.
