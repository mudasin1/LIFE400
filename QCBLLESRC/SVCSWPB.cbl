@@ -0,0 +1,323 @@
+      *===============================================================*
+      * PROGRAM:   SVCSWPB                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-08                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * BATCH NIGHTLY GRACE/LAPSE SWEEP                               *
+      * DOMAIN:  TERM LIFE - SERVICING AND BILLING                   *
+      * PURPOSE: SCAN EVERY IN-FORCE OR GRACE POLICY ON POLMST AND   *
+      *          APPLY THE SAME PAYMENT-STATUS EVALUATION SVCBILB    *
+      *          RUNS FOR A SINGLE POLICY (COPYBOOK SVCSTAT), SO     *
+      *          GRACE/LAPSE TRANSITIONS ARE FOUND WITHOUT WAITING   *
+      *          FOR A POLICYHOLDER TO CALL IN.                      *
+      *---------------------------------------------------------------*
+      * CHECKPOINT/RESTART: CHKPTPF HOLDS ONE RECORD TRACKING THE     *
+      * LAST POLICY ID PROCESSED, REWRITTEN EVERY WS-CHECKPOINT-      *
+      * INTERVAL POLICIES AND ON EVERY GRACE/LAPSE TRANSITION. IF     *
+      * DLYUPD RERUNS SVCSWPB AFTER AN ABEND ON THE SAME RUN DATE,    *
+      * THE PRIOR RUN'S INCOMPLETE CHECKPOINT IS FOUND AND THE SWEEP  *
+      * RESUMES VIA START POLMST KEY GREATER THAN THE LAST POLICY ID  *
+      * PROCESSED, INSTEAD OF RE-WALKING THE WHOLE FILE FROM THE TOP. *
+      *---------------------------------------------------------------*
+      * CALLED BY: DLYUPD (CL - NIGHTLY BATCH)                       *
+      * FILES:     POLMST (I-O INDEXED, ACCESS SEQUENTIAL)           *
+      *            SVCSWRPT (OUTPUT SEQUENTIAL - TRANSITION SUMMARY) *
+      *            PLANTAB (INPUT INDEXED)                           *
+      *            NOTICEPF (OUTPUT SEQUENTIAL, EXTEND - GR/LA       *
+      *            MAILING EXTRACT)                                  *
+      *            CHKPTPF (I-O INDEXED - CHECKPOINT/RESTART)        *
+      * COPYBOOK:  POLDATA, PLANDATA, NOTICEDATA, CHKPTDATA, SVCSTAT *
+      *            (QCPYSRC)                                         *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVCSWPB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-03-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT SVCSWRPT
+               ASSIGN TO DATABASE-SVCSWRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT PLANTAB
+               ASSIGN TO DATABASE-PLANTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PT-PLAN-CODE
+               FILE STATUS IS WS-PLANTAB-STATUS.
+           SELECT NOTICEPF
+               ASSIGN TO DATABASE-NOTICEPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTICEPF-STATUS.
+           SELECT CHKPTPF
+               ASSIGN TO DATABASE-CHKPTPF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CP-CHECKPOINT-ID
+               FILE STATUS IS WS-CHKPTPF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  SVCSWRPT.
+       01  RPT-LINE                  PIC X(80).
+       FD  PLANTAB.
+       COPY PLANDATA.
+       FD  NOTICEPF.
+       COPY NOTICEDATA.
+       FD  CHKPTPF.
+       COPY CHKPTDATA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-PLANTAB-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-NOTICEPF-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-CHKPTPF-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-OLD-CONTRACT-STATUS    PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE              PIC 9(08).
+       77  WS-DAYS-SINCE-PAID        PIC 9(07) VALUE 0.
+       77  WS-OLD-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+       77  WS-COUNT-READ             PIC 9(07) VALUE 0.
+       77  WS-COUNT-TO-GRACE         PIC 9(07) VALUE 0.
+       77  WS-COUNT-TO-LAPSE         PIC 9(07) VALUE 0.
+       77  WS-COUNT-UNCHANGED        PIC 9(07) VALUE 0.
+       77  WS-RESULT-CODE            PIC 9(02) VALUE 0.
+       77  WS-RESULT-MESSAGE         PIC X(100) VALUE SPACES.
+       77  WS-CHECKPOINT-INTERVAL    PIC 9(05) VALUE 500.
+       77  WS-SINCE-CHECKPOINT       PIC 9(05) VALUE 0.
+       77  WS-RESUME-KEY             PIC X(12) VALUE SPACES.
+       77  WS-RESUMING-FLAG          PIC X VALUE 'N'.
+           88  WS-RESUMING           VALUE 'Y'.
+       77  WS-FOUND-CHECKPOINT-FLAG  PIC X VALUE 'N'.
+           88  WS-FOUND-CHECKPOINT   VALUE 'Y'.
+
+       01  WS-RPT-HEADING-1          PIC X(80) VALUE
+           'SVCSWPB - NIGHTLY GRACE/LAPSE SWEEP SUMMARY REPORT'.
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  RS-LABEL              PIC X(30).
+           05  RS-COUNT              PIC ZZZZZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN I-O POLMST
+           OPEN OUTPUT SVCSWRPT
+           OPEN INPUT PLANTAB
+           OPEN EXTEND NOTICEPF
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           PERFORM 0050-OPEN-CHECKPOINT-FILE
+           PERFORM 0060-LOAD-CHECKPOINT
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-RESUMING
+               MOVE WS-RESUME-KEY TO PM-POLICY-ID
+               START POLMST KEY GREATER THAN PM-POLICY-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-FLAG
+               END-START
+           END-IF
+           IF NOT WS-EOF
+               PERFORM 0200-READ-NEXT-POLICY
+           END-IF
+           PERFORM UNTIL WS-EOF
+               PERFORM 0300-EVALUATE-ONE-POLICY
+               PERFORM 0200-READ-NEXT-POLICY
+           END-PERFORM
+           PERFORM 0900-WRITE-SUMMARY
+           PERFORM 0070-COMPLETE-CHECKPOINT
+           CLOSE POLMST
+           CLOSE SVCSWRPT
+           CLOSE PLANTAB
+           CLOSE NOTICEPF
+           CLOSE CHKPTPF
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 0050 - OPEN CHECKPOINT FILE, CREATING IT ON FIRST-EVER RUN    *
+      *---------------------------------------------------------------*
+       0050-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHKPTPF
+           IF WS-CHKPTPF-STATUS = '35'
+               OPEN OUTPUT CHKPTPF
+               CLOSE CHKPTPF
+               OPEN I-O CHKPTPF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 0060 - LOAD CHECKPOINT - RESUME IF AN INCOMPLETE RUN FOR      *
+      *        TODAY'S RUN DATE IS FOUND, ELSE START A FRESH ONE     *
+      *---------------------------------------------------------------*
+       0060-LOAD-CHECKPOINT.
+           MOVE 'SVCSWPB ' TO CP-CHECKPOINT-ID
+           MOVE 'N' TO WS-FOUND-CHECKPOINT-FLAG
+           READ CHKPTPF
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-CHECKPOINT-FLAG
+           END-READ
+           IF WS-FOUND-CHECKPOINT AND CP-IN-PROGRESS
+                               AND CP-RUN-DATE = WS-CURR-DATE
+               MOVE 'Y' TO WS-RESUMING-FLAG
+               MOVE CP-LAST-POLICY-ID TO WS-RESUME-KEY
+               MOVE CP-COUNT-READ TO WS-COUNT-READ
+               MOVE CP-COUNT-TO-GRACE TO WS-COUNT-TO-GRACE
+               MOVE CP-COUNT-TO-LAPSE TO WS-COUNT-TO-LAPSE
+               MOVE CP-COUNT-UNCHANGED TO WS-COUNT-UNCHANGED
+           ELSE
+               PERFORM 0065-INITIALIZE-CHECKPOINT
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 0065 - INITIALIZE CHECKPOINT FOR A FRESH RUN                  *
+      *---------------------------------------------------------------*
+       0065-INITIALIZE-CHECKPOINT.
+           MOVE 'SVCSWPB ' TO CP-CHECKPOINT-ID
+           MOVE WS-CURR-DATE TO CP-RUN-DATE
+           MOVE 'N' TO CP-RUN-COMPLETE
+           MOVE SPACES TO CP-LAST-POLICY-ID
+           MOVE 0 TO CP-COUNT-READ
+           MOVE 0 TO CP-COUNT-TO-GRACE
+           MOVE 0 TO CP-COUNT-TO-LAPSE
+           MOVE 0 TO CP-COUNT-UNCHANGED
+           MOVE WS-CURR-DATE TO CP-CHECKPOINT-DATE
+           IF WS-FOUND-CHECKPOINT
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE 'Y' TO WS-FOUND-CHECKPOINT-FLAG
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 0200 - READ NEXT POLICY IN KEY SEQUENCE                       *
+      *---------------------------------------------------------------*
+       0200-READ-NEXT-POLICY.
+           READ POLMST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 0300 - EVALUATE ONE POLICY'S PAYMENT STATUS                   *
+      *---------------------------------------------------------------*
+       0300-EVALUATE-ONE-POLICY.
+           ADD 1 TO WS-COUNT-READ
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF NOT PM-STATUS-ACTIVE AND NOT PM-STATUS-GRACE
+               PERFORM 0395-CHECKPOINT-IF-DUE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE PM-CONTRACT-STATUS TO WS-OLD-STATUS
+           IF PM-PROCESS-DATE = 0
+               MOVE WS-CURR-DATE TO PM-PROCESS-DATE
+           END-IF
+           PERFORM 1100-LOAD-PLAN-PARAMETERS
+           PERFORM 1300-EVALUATE-PAYMENT-STATUS
+           IF PM-CONTRACT-STATUS NOT = WS-OLD-STATUS
+               MOVE 'SVCSWPB' TO PM-LAST-ACTION-USER
+               MOVE PM-PROCESS-DATE TO PM-LAST-ACTION-DATE
+               REWRITE WS-POLICY-MASTER-REC
+               EVALUATE PM-CONTRACT-STATUS
+                   WHEN 'GR' ADD 1 TO WS-COUNT-TO-GRACE
+                   WHEN 'LA' ADD 1 TO WS-COUNT-TO-LAPSE
+               END-EVALUATE
+               PERFORM 0400-WRITE-CHECKPOINT
+           ELSE
+               ADD 1 TO WS-COUNT-UNCHANGED
+               PERFORM 0395-CHECKPOINT-IF-DUE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 0395 - WRITE A CHECKPOINT IF THE INTERVAL HAS ELAPSED         *
+      *---------------------------------------------------------------*
+       0395-CHECKPOINT-IF-DUE.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 0400-WRITE-CHECKPOINT
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 0400 - REWRITE THE CHECKPOINT RECORD FOR THE CURRENT POLICY   *
+      *---------------------------------------------------------------*
+       0400-WRITE-CHECKPOINT.
+           MOVE PM-POLICY-ID TO CP-LAST-POLICY-ID
+           MOVE WS-COUNT-READ TO CP-COUNT-READ
+           MOVE WS-COUNT-TO-GRACE TO CP-COUNT-TO-GRACE
+           MOVE WS-COUNT-TO-LAPSE TO CP-COUNT-TO-LAPSE
+           MOVE WS-COUNT-UNCHANGED TO CP-COUNT-UNCHANGED
+           MOVE WS-CURR-DATE TO CP-CHECKPOINT-DATE
+           REWRITE CHECKPOINT-RECORD
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+      *---------------------------------------------------------------*
+      * 0070 - MARK THE CHECKPOINT RUN COMPLETE                       *
+      *---------------------------------------------------------------*
+       0070-COMPLETE-CHECKPOINT.
+           MOVE 'Y' TO CP-RUN-COMPLETE
+           MOVE WS-COUNT-READ TO CP-COUNT-READ
+           MOVE WS-COUNT-TO-GRACE TO CP-COUNT-TO-GRACE
+           MOVE WS-COUNT-TO-LAPSE TO CP-COUNT-TO-LAPSE
+           MOVE WS-COUNT-UNCHANGED TO CP-COUNT-UNCHANGED
+           MOVE WS-CURR-DATE TO CP-CHECKPOINT-DATE
+           REWRITE CHECKPOINT-RECORD.
+
+      *---------------------------------------------------------------*
+      * 1100 - LOAD PLAN PARAMETERS                                   *
+      * SHARED WITH NBUWB/NBINTKB/SVCBILB VIA COPYBOOK PLANLOAD       *
+      *---------------------------------------------------------------*
+       COPY PLANLOAD.
+
+      *---------------------------------------------------------------*
+      * 0900 - WRITE TRANSITION COUNTS SUMMARY                        *
+      *---------------------------------------------------------------*
+       0900-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES READ. . . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-READ TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'MOVED TO GRACE (GR). . . . .' TO RS-LABEL
+           MOVE WS-COUNT-TO-GRACE TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'MOVED TO LAPSED (LA). . . .' TO RS-LABEL
+           MOVE WS-COUNT-TO-LAPSE TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'UNCHANGED. . . . . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-UNCHANGED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 1300 - EVALUATE PAYMENT STATUS                                *
+      * SHARED WITH SVCBILB VIA COPYBOOK SVCSTAT                      *
+      *---------------------------------------------------------------*
+       COPY SVCSTAT.
+
+      *---------------------------------------------------------------*
+      * 8200 - WRITE NOTICE EXTRACT                                   *
+      * SHARED WITH SVCBILB VIA COPYBOOK NOTICELOG, PERFORMED FROM    *
+      * 1300-EVALUATE-PAYMENT-STATUS (COPYBOOK SVCSTAT)               *
+      *---------------------------------------------------------------*
+       COPY NOTICELOG.
