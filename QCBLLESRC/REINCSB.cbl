@@ -0,0 +1,161 @@
+      *===============================================================*
+      * PROGRAM:   REINCSB                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-22                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * BATCH REINSURANCE CESSION EXTRACT                            *
+      * DOMAIN:  TERM LIFE - REINSURANCE ADMINISTRATION              *
+      * PURPOSE: SCAN POLMST FOR EVERY POLICY NBUWB FLAGGED AS A     *
+      *          REINSURANCE OR MANUAL UW REFERRAL (PM-REINS-        *
+      *          REFERRAL-IND / PM-UW-REFERRAL-IND, SET BY NBUWENG'S *
+      *          1900-EVALUATE-REFERRALS) AND EXTRACT THE SUM        *
+      *          ASSURED, PLAN CODE AND UW CLASS OUR REINSURER NEEDS *
+      *          TO SEE THE CEDED BUSINESS.                           *
+      *---------------------------------------------------------------*
+      * CALLED BY: RUNREINC (CL - PERIODIC BATCH)                    *
+      * FILES:     POLMST (INPUT INDEXED, ACCESS SEQUENTIAL)         *
+      *            REINCEXT (OUTPUT SEQUENTIAL - CESSION EXTRACT)    *
+      * COPYBOOK:  POLDATA (QCPYSRC)                                 *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINCSB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-03-22.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT REINCEXT
+               ASSIGN TO DATABASE-REINCEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  REINCEXT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+       77  WS-COUNT-READ             PIC 9(07) VALUE 0.
+       77  WS-COUNT-CEDED            PIC 9(07) VALUE 0.
+
+       01  WS-RPT-HEADING-1          PIC X(80) VALUE
+           'REINCSB - REINSURANCE CESSION EXTRACT'.
+       01  WS-RPT-HEADING-2          PIC X(80) VALUE
+           'POLICY ID    PLAN  UW SUM ASSURED       REASON'.
+
+       01  WS-EXTRACT-DETAIL.
+           05  ED-POLICY-ID          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ED-PLAN-CODE          PIC X(05).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ED-UW-CLASS           PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ED-SUM-ASSURED        PIC Z(11)9.99.
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  ED-REASON             PIC X(30).
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  RS-LABEL              PIC X(30).
+           05  RS-COUNT              PIC ZZZZZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN INPUT POLMST
+           OPEN OUTPUT REINCEXT
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0200-READ-NEXT-POLICY
+           PERFORM UNTIL WS-EOF
+               PERFORM 0300-EVALUATE-ONE-POLICY
+               PERFORM 0200-READ-NEXT-POLICY
+           END-PERFORM
+           PERFORM 0900-WRITE-SUMMARY
+           CLOSE POLMST
+           CLOSE REINCEXT
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 0200 - READ NEXT POLICY IN KEY SEQUENCE                       *
+      *---------------------------------------------------------------*
+       0200-READ-NEXT-POLICY.
+           READ POLMST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 0300 - EVALUATE ONE POLICY FOR CESSION                        *
+      *---------------------------------------------------------------*
+       0300-EVALUATE-ONE-POLICY.
+           ADD 1 TO WS-COUNT-READ
+      * RC-001: ONLY IN-FORCE BUSINESS IS ACTUALLY CEDED - A POLICY
+      *         STILL AWAITING A DECISION (STATUS 'PE') OR ONE THE
+      *         UNDERWRITER DECLINED IS NOT YET (OR NEVER WILL BE)
+      *         REINSURED BUSINESS, EVEN IF A REFERRAL FLAG IS SET
+      * RC-002: PM-REINS-REFERRAL-IND/PM-UW-REFERRAL-IND ONLY SHOW A
+      *         DECISION IS STILL PENDING - REFQMNT CLEARS BOTH BACK
+      *         TO 'N' THE MOMENT THE UNDERWRITER DECIDES, SO A
+      *         POLICY THAT WAS ACTUALLY CEDED WOULD NEVER SHOW HERE.
+      *         PM-REINS-CEDED-IND/PM-UW-CEDED-IND ARE THE PERMANENT
+      *         RECORD NBUWENG SETS AT REFERRAL TIME AND NOBODY EVER
+      *         CLEARS - FILTER ON THOSE INSTEAD
+           IF NOT PM-STATUS-ACTIVE
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT PM-REINS-CEDED AND NOT PM-UW-CEDED
+               EXIT PARAGRAPH
+           END-IF
+           MOVE PM-POLICY-ID TO ED-POLICY-ID
+           MOVE PM-PLAN-CODE TO ED-PLAN-CODE
+           MOVE PM-UW-CLASS TO ED-UW-CLASS
+           MOVE PM-SUM-ASSURED TO ED-SUM-ASSURED
+           EVALUATE TRUE
+               WHEN PM-REINS-CEDED AND PM-UW-CEDED
+                   MOVE 'REINSURANCE + MANUAL UW' TO ED-REASON
+               WHEN PM-REINS-CEDED
+                   MOVE 'REINSURANCE - SA OVER RETENTION'
+                       TO ED-REASON
+               WHEN PM-UW-CEDED
+                   MOVE 'MANUAL UW REFERRAL' TO ED-REASON
+           END-EVALUATE
+           MOVE WS-EXTRACT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-COUNT-CEDED.
+
+      *---------------------------------------------------------------*
+      * 0900 - WRITE SUMMARY COUNTS                                   *
+      *---------------------------------------------------------------*
+       0900-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES READ. . . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-READ TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES EXTRACTED FOR CESSION' TO RS-LABEL
+           MOVE WS-COUNT-CEDED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
