@@ -0,0 +1,152 @@
+      *===============================================================*
+      * PROGRAM:   MATURTYB                                          *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-05-17                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * BATCH MATURITY PROCESSING                                     *
+      * DOMAIN:  TERM LIFE - SERVICING AND BILLING                   *
+      * PURPOSE: SCAN EVERY ACTIVE OR GRACE POLICY ON POLMST FOR     *
+      *          PM-EXPIRY-DATE AT OR BEFORE THE RUN DATE, MOVE IT   *
+      *          TO MATURED STATUS, STOP MODAL PREMIUM BILLING, AND  *
+      *          REPORT EVERY POLICY THAT MATURED SO SERVICING CAN   *
+      *          SEND THE APPROPRIATE NOTICE.                        *
+      *---------------------------------------------------------------*
+      * CALLED BY: DLYUPD (CL - NIGHTLY BATCH)                       *
+      * FILES:     POLMST (I-O INDEXED, ACCESS SEQUENTIAL)           *
+      *            MATRPT (OUTPUT SEQUENTIAL - MATURITY REPORT)      *
+      * COPYBOOK:  POLDATA (QCPYSRC)                                  *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATURTYB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-05-17.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT MATRPT
+               ASSIGN TO DATABASE-MATRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  MATRPT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE              PIC 9(08).
+       77  WS-EOF-FLAG               PIC X VALUE 'N'.
+           88  WS-EOF                VALUE 'Y'.
+       77  WS-COUNT-READ             PIC 9(07) VALUE 0.
+       77  WS-COUNT-MATURED          PIC 9(07) VALUE 0.
+
+       01  WS-RPT-HEADING-1          PIC X(80) VALUE
+           'MATURTYB - NIGHTLY MATURITY PROCESSING REPORT'.
+       01  WS-RPT-HEADING-2          PIC X(80) VALUE
+           'POLICY ID    PLAN  INSURED NAME                   EXPIRY'.
+
+       01  WS-RPT-DETAIL.
+           05  RD-POLICY-ID          PIC X(12).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-PLAN-CODE          PIC X(05).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-INSURED-NAME       PIC X(30).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  RD-EXPIRY-DATE        PIC 9(08).
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  RS-LABEL              PIC X(30).
+           05  RS-COUNT              PIC ZZZZZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN I-O POLMST
+           OPEN OUTPUT MATRPT
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-RPT-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 0200-READ-NEXT-POLICY
+           PERFORM UNTIL WS-EOF
+               PERFORM 0300-EVALUATE-ONE-POLICY
+               PERFORM 0200-READ-NEXT-POLICY
+           END-PERFORM
+           PERFORM 0900-WRITE-SUMMARY
+           CLOSE POLMST
+           CLOSE MATRPT
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 0200 - READ NEXT POLICY IN KEY SEQUENCE                       *
+      *---------------------------------------------------------------*
+       0200-READ-NEXT-POLICY.
+           READ POLMST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 0300 - EVALUATE ONE POLICY FOR MATURITY               (MT-101)*
+      *---------------------------------------------------------------*
+       0300-EVALUATE-ONE-POLICY.
+           ADD 1 TO WS-COUNT-READ
+           IF NOT PM-STATUS-ACTIVE AND NOT PM-STATUS-GRACE
+               EXIT PARAGRAPH
+           END-IF
+      * MT-101: EXPIRY DATE AT OR BEFORE THE RUN DATE
+           IF PM-EXPIRY-DATE > WS-CURR-DATE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'MT' TO PM-CONTRACT-STATUS
+           MOVE ZEROS TO PM-MODAL-PREMIUM
+           MOVE 'MATURTYB' TO PM-LAST-ACTION-USER
+           MOVE WS-CURR-DATE TO PM-LAST-ACTION-DATE
+           REWRITE WS-POLICY-MASTER-REC
+           ADD 1 TO WS-COUNT-MATURED
+           PERFORM 0390-WRITE-DETAIL-LINE.
+
+      *---------------------------------------------------------------*
+      * 0390 - WRITE ONE DETAIL LINE TO THE MATURITY REPORT           *
+      *---------------------------------------------------------------*
+       0390-WRITE-DETAIL-LINE.
+           MOVE PM-POLICY-ID TO RD-POLICY-ID
+           MOVE PM-PLAN-CODE TO RD-PLAN-CODE
+           MOVE PM-INSURED-NAME(1:30) TO RD-INSURED-NAME
+           MOVE PM-EXPIRY-DATE TO RD-EXPIRY-DATE
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 0900 - WRITE TRANSITION COUNTS SUMMARY                        *
+      *---------------------------------------------------------------*
+       0900-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES READ. . . . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-READ TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'POLICIES MATURED. . . . . .' TO RS-LABEL
+           MOVE WS-COUNT-MATURED TO RS-COUNT
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
