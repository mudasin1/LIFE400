@@ -0,0 +1,243 @@
+      *===============================================================*
+      * PROGRAM:   REFQMNT                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-06-18                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * UNDERWRITER REFERRAL QUEUE MAINTENANCE                       *
+      * DOMAIN:  UNDERWRITING - REFERRAL WORKBENCH                   *
+      * PURPOSE: LET AN UNDERWRITER PULL UP ONE REFQPF ROW BY POLICY *
+      *          ID, AND POST AN APPROVE/DECLINE DECISION. DRIVES    *
+      *          THE REFERRED POLICY'S ISSUE (SOURCE NB) OR          *
+      *          REINSTATEMENT (SOURCE RI) LOGIC TO COMPLETION - THE *
+      *          PART NBUWENG'S 2000-ISSUE-POLICY AND SVCBILB'S      *
+      *          2600-PROCESS-REINSTATEMENT LEFT PENDING WHEN THEY   *
+      *          PARKED THE POLICY AT 'PE' AND QUEUED THE REFERRAL.  *
+      *---------------------------------------------------------------*
+      * CALLED BY: RUNREFQ (CL - ONLINE UNDERWRITER WORKBENCH)       *
+      * FILES:     POLMST (I-O INDEXED), REFQPF (I-O INDEXED),       *
+      *            COMMPF (OUTPUT SEQUENTIAL, EXTEND - COMMISSIONS), *
+      *            AUDITPF (OUTPUT SEQUENTIAL, EXTEND - AUDIT TRAIL) *
+      * COPYBOOK:  POLDATA, REFQDATA, COMMDATA, AUDITDATA (QCPYSRC)  *
+      *---------------------------------------------------------------*
+      * RETURN CODES (LK-RETURN-CODE, TO THE CALLER):                 *
+      *  00 - DECISION APPLIED SUCCESSFULLY                          *
+      *  11 - REFERRAL RECORD NOT FOUND FOR THIS POLICY              *
+      *  12 - REFERRAL ALREADY DECISIONED (NOT PENDING)              *
+      *  13 - INVALID DECISION CODE - MUST BE AP OR DE               *
+      *  14 - POLICY RECORD NOT FOUND ON POLMST                      *
+      *---------------------------------------------------------------*
+      * PM-RETURN-CODE (STAMPED ON THE POLICY RECORD ITSELF, SAME     *
+      * FIELD NBUWENG/SVCBILB/CLMADJB REFRESH - READ BACK BY          *
+      * NBINTKB'S 0385-REWRITE-POLICY-AND-TALLY):                     *
+      *  00 - POLICY ISSUED SUCCESSFULLY / POLICY REINSTATED          *
+      *  28 - REINSTATEMENT DECLINED BY UNDERWRITER                  *
+      *  29 - APPLICATION DECLINED BY UNDERWRITER                    *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFQMNT.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-06-18.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT REFQPF
+               ASSIGN TO DATABASE-REFQPF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RQ-POLICY-ID
+               FILE STATUS IS WS-REFQPF-STATUS.
+           SELECT COMMPF
+               ASSIGN TO DATABASE-COMMPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-COMMPF-STATUS.
+           SELECT AUDITPF
+               ASSIGN TO DATABASE-AUDITPF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITPF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  REFQPF.
+       COPY REFQDATA.
+       FD  COMMPF.
+       COPY COMMDATA.
+       FD  AUDITPF.
+       COPY AUDITDATA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-REFQPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-COMMPF-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-COMM-ACTION-TYPE       PIC X(02) VALUE SPACES.
+       77  WS-COMM-BASIS             PIC S9(13)V99 VALUE 0.
+       77  WS-COMM-RATE              PIC 9(01)V9999 VALUE 0.
+       77  WS-AUDITPF-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-ACTION-TYPE      PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-AUDIT-OLD-PREMIUM      PIC 9(13)V99 VALUE 0.
+       77  WS-CURR-DATE              PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-POLICY-ID              PIC X(12).
+       01  LK-DECISION               PIC X(02).
+       01  LK-DECISION-USER          PIC X(10).
+       01  LK-RETURN-CODE            PIC 9(02).
+       01  LK-RETURN-MESSAGE         PIC X(100).
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-DECISION
+           LK-DECISION-USER LK-RETURN-CODE LK-RETURN-MESSAGE.
+
+       MAIN-PROCESS.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE SPACES TO LK-RETURN-MESSAGE
+           OPEN I-O POLMST
+           OPEN I-O REFQPF
+           OPEN EXTEND COMMPF
+           OPEN EXTEND AUDITPF
+           MOVE LK-POLICY-ID TO RQ-POLICY-ID
+           READ REFQPF
+               INVALID KEY
+                   MOVE 11 TO LK-RETURN-CODE
+                   MOVE 'REFERRAL RECORD NOT FOUND FOR THIS POLICY'
+                       TO LK-RETURN-MESSAGE
+                   PERFORM 9900-CLOSE-FILES
+                   GOBACK
+           END-READ
+           IF NOT RQ-STATUS-PENDING
+               MOVE 12 TO LK-RETURN-CODE
+               MOVE 'REFERRAL ALREADY DECISIONED' TO LK-RETURN-MESSAGE
+               PERFORM 9900-CLOSE-FILES
+               GOBACK
+           END-IF
+           IF LK-DECISION NOT = 'AP' AND LK-DECISION NOT = 'DE'
+               MOVE 13 TO LK-RETURN-CODE
+               MOVE 'INVALID DECISION CODE - MUST BE AP OR DE'
+                   TO LK-RETURN-MESSAGE
+               PERFORM 9900-CLOSE-FILES
+               GOBACK
+           END-IF
+           MOVE RQ-POLICY-ID TO PM-POLICY-ID
+           READ POLMST
+               INVALID KEY
+                   MOVE 14 TO LK-RETURN-CODE
+                   MOVE 'POLICY RECORD NOT FOUND ON POLMST'
+                       TO LK-RETURN-MESSAGE
+                   PERFORM 9900-CLOSE-FILES
+                   GOBACK
+           END-READ
+      * AU-001: CAPTURE THE PRE-DECISION STATUS/PREMIUM BEFORE 2100/
+      *         2200 ADVANCE PM-CONTRACT-STATUS, SO THE AUDIT RECORD
+      *         SHOWS THE REAL BEFORE/AFTER TRANSITION THE
+      *         UNDERWRITER'S DECISION MADE - THE SAME TRANSITION
+      *         NBUWENG/SVCBILB WOULD HAVE LOGGED HAD THEY NOT PARKED
+      *         THE POLICY AT 'PE' FOR THIS WORKBENCH TO COMPLETE
+           MOVE PM-CONTRACT-STATUS TO WS-AUDIT-OLD-STATUS
+           MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-AUDIT-OLD-PREMIUM
+           MOVE RQ-REFERRAL-SOURCE TO WS-AUDIT-ACTION-TYPE
+      * AU-002: STAMP THE DECIDING UNDERWRITER'S USER/DATE BEFORE
+      *         2100/2200 RUN - 8100-CALCULATE-COMMISSION (VIA
+      *         COMMCALC) STAMPS CM-ACTION-USER/CM-ACTION-DATE
+      *         STRAIGHT FROM THESE FIELDS, SO THEY MUST ALREADY
+      *         HOLD THE DECISION'S USER/DATE, NOT THE ORIGINAL
+      *         APPLICATION'S, BY THE TIME THAT PERFORM HAPPENS
+           MOVE LK-DECISION-USER TO PM-LAST-ACTION-USER
+           MOVE WS-CURR-DATE TO PM-LAST-ACTION-DATE
+           EVALUATE TRUE
+               WHEN RQ-SOURCE-NEW-BUSINESS
+                   PERFORM 2100-COMPLETE-NEW-BUSINESS
+               WHEN RQ-SOURCE-REINSTATEMENT
+                   PERFORM 2200-COMPLETE-REINSTATEMENT
+           END-EVALUATE
+           MOVE 'N' TO PM-UW-REFERRAL-IND
+           MOVE 'N' TO PM-REINS-REFERRAL-IND
+           PERFORM 8000-WRITE-AUDIT-RECORD
+           REWRITE WS-POLICY-MASTER-REC
+           MOVE LK-DECISION TO RQ-QUEUE-STATUS
+           MOVE LK-DECISION-USER TO RQ-DECISION-USER
+           MOVE WS-CURR-DATE TO RQ-DECISION-DATE
+           REWRITE REFQ-RECORD
+           PERFORM 9900-CLOSE-FILES
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 2100 - COMPLETE A NEW BUSINESS REFERRAL (RQ-REFERRAL-SOURCE   *
+      *        = 'NB'). MIRRORS NBUWENG'S 2000-ISSUE-POLICY SUCCESS   *
+      *        BRANCH, INCLUDING THE COMMISSION THAT WAS DEFERRED     *
+      *        WHEN THE APPLICATION WAS ORIGINALLY REFERRED.          *
+      *---------------------------------------------------------------*
+       2100-COMPLETE-NEW-BUSINESS.
+           IF LK-DECISION = 'AP'
+               MOVE WS-CURR-DATE TO PM-ISSUE-DATE
+               MOVE WS-CURR-DATE TO PM-EFFECTIVE-DATE
+               MOVE WS-CURR-DATE TO PM-PAID-TO-DATE
+               COMPUTE PM-EXPIRY-DATE =
+                   WS-CURR-DATE + (PM-TERM-YEARS * 365)
+               MOVE 'AC' TO PM-CONTRACT-STATUS
+               MOVE 'NB' TO WS-COMM-ACTION-TYPE
+               MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-COMM-BASIS
+               PERFORM 8100-CALCULATE-COMMISSION
+               MOVE 00 TO PM-RETURN-CODE
+               MOVE 'POLICY ISSUED SUCCESSFULLY' TO PM-RETURN-MESSAGE
+           ELSE
+               MOVE 'RJ' TO PM-CONTRACT-STATUS
+               MOVE 29 TO PM-RETURN-CODE
+               MOVE 'APPLICATION DECLINED BY UNDERWRITER'
+                   TO PM-RETURN-MESSAGE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 2200 - COMPLETE A REINSTATEMENT REFERRAL (RQ-REFERRAL-SOURCE  *
+      *        = 'RI'). MIRRORS SVCBILB'S 2600-PROCESS-REINSTATEMENT  *
+      *        SV-902 FEE LOGIC, WHICH WAS NEVER APPLIED WHEN THE     *
+      *        ORIGINAL REQUEST WAS ROUTED TO REFERRAL INSTEAD.       *
+      *---------------------------------------------------------------*
+       2200-COMPLETE-REINSTATEMENT.
+           IF LK-DECISION = 'AP'
+               MOVE PM-MODAL-PREMIUM TO PM-OUTSTANDING-PREMIUM
+               ADD 1500 TO PM-SERVICE-FEE-CHARGED
+               ADD 2500 TO PM-SERVICE-FEE-CHARGED
+               MOVE 'RS' TO PM-CONTRACT-STATUS
+               MOVE 'AP' TO PM-AMENDMENT-STATUS
+               MOVE 00 TO PM-RETURN-CODE
+               MOVE 'POLICY REINSTATED' TO PM-RETURN-MESSAGE
+           ELSE
+               MOVE 'LA' TO PM-CONTRACT-STATUS
+               MOVE 'DE' TO PM-AMENDMENT-STATUS
+               MOVE 28 TO PM-RETURN-CODE
+               MOVE 'REINSTATEMENT DECLINED BY UNDERWRITER'
+                   TO PM-RETURN-MESSAGE
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 9900 - CLOSE ALL FILES                                        *
+      *---------------------------------------------------------------*
+       9900-CLOSE-FILES.
+           CLOSE POLMST REFQPF COMMPF AUDITPF.
+
+      *---------------------------------------------------------------*
+      * 8000 - WRITE AUDIT RECORD                                     *
+      * SHARED WITH NBUWB/NBINTKB/SVCBILB VIA COPYBOOK AUDITLOG       *
+      *---------------------------------------------------------------*
+       COPY AUDITLOG.
+
+      *---------------------------------------------------------------*
+      * 8100 - CALCULATE COMMISSION                                   *
+      * SHARED WITH NBUWB/NBINTKB/SVCBILB VIA COPYBOOK COMMCALC       *
+      *---------------------------------------------------------------*
+       COPY COMMCALC.
