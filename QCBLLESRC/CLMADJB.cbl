@@ -0,0 +1,249 @@
+      *===============================================================*
+      * PROGRAM:   CLMADJB                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-02-08                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * BATCH CLAIMS ADJUDICATION                                     *
+      * DOMAIN:  TERM LIFE - DEATH CLAIMS                            *
+      * PURPOSE: VALIDATE REQUIRED CLAIM DOCUMENTATION, APPLY THE    *
+      *          CONTESTABILITY AND SUICIDE-CLAUSE CHECKS AGAINST    *
+      *          PM-ISSUE-DATE, AND DRIVE THE CLAIM TO A FINAL OR    *
+      *          UNDER-INVESTIGATION DECISION.                       *
+      *---------------------------------------------------------------*
+      * CALLED BY: RUNCLM (CL)                                       *
+      * FILES:     POLMST (I-O INDEXED)                              *
+      * COPYBOOK:  POLDATA (QCPYSRC)                                 *
+      *---------------------------------------------------------------*
+      * NOTE: PM-CLAIM-DETAILS IS ASSUMED ALREADY KEYED ON THE       *
+      *       POLICY RECORD (CLAIM ID, TYPE, CAUSE, DOCUMENT-RECEIVED*
+      *       FLAGS, BENEFICIARY) BEFORE THIS PROGRAM IS CALLED.     *
+      *---------------------------------------------------------------*
+      * RETURN CODES:                                                 *
+      *  00 - CLAIM APPROVED AND PAYMENT AMOUNT SET                  *
+      *  02 - CLAIM PENDING - CONTESTABILITY INVESTIGATION REQUIRED  *
+      *  11 - MISSING OR INVALID CLAIM DATA                          *
+      *  12 - REQUIRED CLAIM DOCUMENTS NOT RECEIVED                  *
+      *  21 - POLICY NOT ELIGIBLE FOR CLAIM                          *
+      *  31 - CLAIM REJECTED - SUICIDE CLAUSE EXCLUSION              *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMADJB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-02-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE              PIC 9(08).
+       77  WS-DAYS-SINCE-ISSUE       PIC S9(08) VALUE 0.
+       77  WS-YEARS-SINCE-ISSUE      PIC 9(02) VALUE 0.
+       77  WS-RESULT-CODE            PIC 9(02) VALUE 0.
+       77  WS-RESULT-MESSAGE         PIC X(100) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-POLICY-ID              PIC X(12).
+
+       PROCEDURE DIVISION USING LK-POLICY-ID.
+
+       MAIN-PROCESS.
+           MOVE LK-POLICY-ID TO PM-POLICY-ID
+           OPEN I-O POLMST
+           READ POLMST
+               INVALID KEY
+                   MOVE 21 TO WS-RESULT-CODE
+                   MOVE 'POLICY RECORD NOT FOUND' TO WS-RESULT-MESSAGE
+                   PERFORM 9000-RETURN-ERROR
+                   CLOSE POLMST
+                   GOBACK
+           END-READ
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-VALIDATE-CLAIM
+           IF WS-RESULT-CODE NOT = 0
+               PERFORM 9000-RETURN-ERROR
+               REWRITE WS-POLICY-MASTER-REC
+               CLOSE POLMST
+               GOBACK
+           END-IF
+           PERFORM 1200-VALIDATE-DOCUMENTS
+           IF WS-RESULT-CODE NOT = 0
+               PERFORM 9000-RETURN-ERROR
+               REWRITE WS-POLICY-MASTER-REC
+               CLOSE POLMST
+               GOBACK
+           END-IF
+           PERFORM 1300-EVALUATE-CONTESTABILITY
+           PERFORM 1400-POST-DECISION
+           MOVE WS-RESULT-CODE TO PM-RETURN-CODE
+           MOVE WS-RESULT-MESSAGE TO PM-RETURN-MESSAGE
+           REWRITE WS-POLICY-MASTER-REC
+           CLOSE POLMST
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 1000 - INITIALIZE                                             *
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE ZEROS TO WS-RESULT-CODE
+           MOVE SPACES TO WS-RESULT-MESSAGE
+      *Y2K-REVIEWED 1999-02-08 - PROCESS DATE ALREADY 8-DIGIT YYYYMMDD
+           IF PM-PROCESS-DATE = 0
+               ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+               MOVE WS-CURR-DATE TO PM-PROCESS-DATE
+           END-IF
+           IF PM-CLAIM-DECISION = SPACES
+               MOVE 'P' TO PM-CLAIM-DECISION
+           END-IF
+           IF PM-INVESTIGATION-STATUS = SPACES
+               MOVE 'N' TO PM-INVESTIGATION-STATUS
+           END-IF
+           MOVE 'CLMADJB' TO PM-LAST-ACTION-USER
+           MOVE PM-PROCESS-DATE TO PM-LAST-ACTION-DATE.
+
+      *---------------------------------------------------------------*
+      * 1100 - VALIDATE CLAIM           (CL-101 THRU CL-103)         *
+      *---------------------------------------------------------------*
+       1100-VALIDATE-CLAIM.
+      * CL-101: POLICY MUST BE ELIGIBLE TO CLAIM AGAINST
+           IF NOT PM-STATUS-ACTIVE AND NOT PM-STATUS-GRACE AND
+              NOT PM-STATUS-LAPSED
+               MOVE 21 TO WS-RESULT-CODE
+               MOVE 'POLICY STATUS NOT ELIGIBLE FOR A CLAIM'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+      * CL-102: CLAIM ID AND TYPE REQUIRED
+           IF PM-CLAIM-ID = SPACES
+               MOVE 11 TO WS-RESULT-CODE
+               MOVE 'CLAIM ID IS REQUIRED' TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT PM-CLAIM-DEATH
+               MOVE 11 TO WS-RESULT-CODE
+               MOVE 'ONLY DEATH CLAIMS ARE SUPPORTED'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+      * CL-103: DATE OF DEATH MUST BE ON OR AFTER THE ISSUE DATE
+           IF PM-DATE-OF-DEATH = 0 OR
+              PM-DATE-OF-DEATH < PM-ISSUE-DATE
+               MOVE 11 TO WS-RESULT-CODE
+               MOVE 'DATE OF DEATH MISSING OR BEFORE ISSUE DATE'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 1200 - VALIDATE REQUIRED DOCUMENTS  (CL-201)                 *
+      *---------------------------------------------------------------*
+       1200-VALIDATE-DOCUMENTS.
+           IF PM-DEATH-CERT-RECD NOT = 'Y' OR
+              PM-CLAIM-FORM-RECD NOT = 'Y' OR
+              PM-ID-PROOF-RECD NOT = 'Y' OR
+              PM-MEDICAL-RECORDS-RECD NOT = 'Y'
+               MOVE 12 TO WS-RESULT-CODE
+               MOVE 'REQUIRED CLAIM DOCUMENTS NOT ALL RECEIVED'
+                   TO WS-RESULT-MESSAGE
+               MOVE 'P' TO PM-CLAIM-DECISION
+               MOVE 'DOCUMENTS OUTSTANDING' TO PM-CLAIM-HOLD-REASON
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * 1300 - EVALUATE CONTESTABILITY/SUICIDE CLAUSE (CL-301/CL-302)*
+      *---------------------------------------------------------------*
+       1300-EVALUATE-CONTESTABILITY.
+      *Y2K-REVIEWED 1999-02-08
+           COMPUTE WS-DAYS-SINCE-ISSUE =
+               PM-DATE-OF-DEATH - PM-ISSUE-DATE
+           COMPUTE WS-YEARS-SINCE-ISSUE = WS-DAYS-SINCE-ISSUE / 365
+           MOVE 'N' TO PM-INVESTIGATION-STATUS
+      * CL-301: SUICIDE CLAUSE - DEATH WITHIN PM-SUICIDE-YRS OF ISSUE
+           IF PM-CAUSE-SUICIDE AND
+              WS-YEARS-SINCE-ISSUE < PM-SUICIDE-YRS
+               MOVE 'R' TO PM-CLAIM-DECISION
+               MOVE 'C' TO PM-INVESTIGATION-STATUS
+               MOVE ZEROS TO PM-CLAIM-PAYMENT-AMT
+               MOVE 'SUICIDE CLAUSE EXCLUSION' TO PM-CLAIM-HOLD-REASON
+               MOVE 31 TO WS-RESULT-CODE
+               MOVE 'CLAIM REJECTED - SUICIDE CLAUSE EXCLUSION'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+      * CL-302: WITHIN CONTESTABILITY PERIOD - ROUTE TO INVESTIGATION
+           IF WS-YEARS-SINCE-ISSUE < PM-CONTESTABILITY-YRS
+               MOVE 'P' TO PM-INVESTIGATION-STATUS
+               MOVE 'P' TO PM-CLAIM-DECISION
+               MOVE 'WITHIN CONTESTABILITY PERIOD'
+                   TO PM-CLAIM-HOLD-REASON
+               MOVE 02 TO WS-RESULT-CODE
+               MOVE 'CLAIM PENDING - CONTESTABILITY INVESTIGATION'
+                   TO WS-RESULT-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+      * CL-303: PAST CONTESTABILITY, NOT SUICIDE-EXCLUDED - CLEAR THE
+      *         PENDING DECISION SO 1400-POST-DECISION CAN APPROVE IT
+           MOVE 'C' TO PM-INVESTIGATION-STATUS
+           MOVE SPACES TO PM-CLAIM-DECISION.
+
+      *---------------------------------------------------------------*
+      * 1400 - POST DECISION            (CL-401 THRU CL-402)         *
+      *---------------------------------------------------------------*
+       1400-POST-DECISION.
+           IF PM-CLAIM-DECISION = 'P'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE PM-PROCESS-DATE TO PM-CLAIM-ADJUDIC-DATE
+           IF PM-DECISION-REJECTED
+               MOVE 'CL' TO PM-CONTRACT-STATUS
+               EXIT PARAGRAPH
+           END-IF
+      * CL-401: APPROVE - PAYMENT = SUM ASSURED PLUS ANY ACTIVE
+      *         ACCIDENTAL DEATH BENEFIT RIDER WHEN CAUSE IS ACCIDENT
+           MOVE 'A' TO PM-CLAIM-DECISION
+           MOVE PM-SUM-ASSURED TO PM-CLAIM-PAYMENT-AMT
+           IF PM-CAUSE-ACCIDENT
+               PERFORM 1410-ADD-ADB-BENEFIT
+           END-IF
+           MOVE PM-PROCESS-DATE TO PM-CLAIM-SETTLE-DATE
+           MOVE 'CL' TO PM-CONTRACT-STATUS
+           MOVE 0 TO WS-RESULT-CODE
+           MOVE 'CLAIM APPROVED' TO WS-RESULT-MESSAGE.
+
+      *---------------------------------------------------------------*
+      * 1410 - ADD ACTIVE ADB RIDER BENEFIT TO CLAIM PAYMENT         *
+      *---------------------------------------------------------------*
+       1410-ADD-ADB-BENEFIT.
+           PERFORM VARYING PM-RIDER-IDX FROM 1 BY 1
+               UNTIL PM-RIDER-IDX > 10
+               IF PM-RIDER-CODE(PM-RIDER-IDX) = 'ADB01' AND
+                  PM-RIDER-ACTIVE(PM-RIDER-IDX)
+                   ADD PM-RIDER-SUM-ASSURED(PM-RIDER-IDX)
+                       TO PM-CLAIM-PAYMENT-AMT
+               END-IF
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * 9000 - RETURN ERROR                                           *
+      *---------------------------------------------------------------*
+       9000-RETURN-ERROR.
+           MOVE WS-RESULT-CODE TO PM-RETURN-CODE
+           MOVE WS-RESULT-MESSAGE TO PM-RETURN-MESSAGE.
