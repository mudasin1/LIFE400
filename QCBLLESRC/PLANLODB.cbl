@@ -0,0 +1,135 @@
+      *===============================================================*
+      * PROGRAM:   PLANLODB                                          *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-03-15                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * ONE-TIME PLAN TABLE LOAD                                      *
+      * DOMAIN:  TERM LIFE - RATE PLAN MAINTENANCE                   *
+      * PURPOSE: BUILD PLANTAB FROM THE PLAN PARAMETERS THAT WERE     *
+      *          FORMERLY HARDCODED IN THE NBUWB/SVCBILB EVALUATE     *
+      *          STATEMENTS. RUN ONCE TO SEED THE FILE; AFTER THAT,   *
+      *          NEW PLANS AND RATE CHANGES ARE MAINTAINED THROUGH    *
+      *          PLANMNT.                                             *
+      *---------------------------------------------------------------*
+      * CALLED BY: ONE-TIME CONVERSION JOB (CL)                       *
+      * FILES:     PLANTAB (OUTPUT INDEXED)                           *
+      * COPYBOOK:  PLANDATA (QCPYSRC)                                 *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLANLODB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-03-15.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLANTAB
+               ASSIGN TO DATABASE-PLANTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PT-PLAN-CODE
+               FILE STATUS IS WS-PLANTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLANTAB.
+       COPY PLANDATA.
+
+       WORKING-STORAGE SECTION.
+       77  WS-PLANTAB-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-COUNT-LOADED           PIC 9(03) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN OUTPUT PLANTAB
+           PERFORM 1000-LOAD-T1001
+           PERFORM 1100-LOAD-T2001
+           PERFORM 1200-LOAD-T6501
+           CLOSE PLANTAB
+           DISPLAY 'PLANLODB - PLAN ROWS LOADED: ' WS-COUNT-LOADED
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 1000 - LOAD T1001                                              *
+      *---------------------------------------------------------------*
+       1000-LOAD-T1001.
+           INITIALIZE PT-PLAN-TABLE-REC
+           MOVE 'T1001' TO PT-PLAN-CODE
+           MOVE  18 TO PT-MIN-ISSUE-AGE
+           MOVE  60 TO PT-MAX-ISSUE-AGE
+           MOVE  10000000000000 TO PT-MIN-SUM-ASSURED
+           MOVE  50000000000000 TO PT-MAX-SUM-ASSURED
+           MOVE  10 TO PT-TERM-YEARS
+           MOVE  70 TO PT-MATURITY-AGE
+           MOVE  30 TO PT-GRACE-DAYS
+           MOVE   2 TO PT-CONTESTABILITY-YRS
+           MOVE   2 TO PT-SUICIDE-YRS
+           MOVE 730 TO PT-REINSTATE-WINDOW
+           MOVE 4500 TO PT-ANNUAL-POLICY-FEE
+           MOVE 1500 TO PT-SERVICE-FEE
+           MOVE 0.0200 TO PT-TAX-RATE
+           MOVE 'N' TO PT-TERM-FROM-MATURITY
+           PERFORM 1900-WRITE-PLAN-ROW.
+
+      *---------------------------------------------------------------*
+      * 1100 - LOAD T2001                                              *
+      *---------------------------------------------------------------*
+       1100-LOAD-T2001.
+           INITIALIZE PT-PLAN-TABLE-REC
+           MOVE 'T2001' TO PT-PLAN-CODE
+           MOVE  18 TO PT-MIN-ISSUE-AGE
+           MOVE  55 TO PT-MAX-ISSUE-AGE
+           MOVE  10000000000000 TO PT-MIN-SUM-ASSURED
+           MOVE  90000000000000 TO PT-MAX-SUM-ASSURED
+           MOVE  20 TO PT-TERM-YEARS
+           MOVE  75 TO PT-MATURITY-AGE
+           MOVE  30 TO PT-GRACE-DAYS
+           MOVE   2 TO PT-CONTESTABILITY-YRS
+           MOVE   2 TO PT-SUICIDE-YRS
+           MOVE 730 TO PT-REINSTATE-WINDOW
+           MOVE 5500 TO PT-ANNUAL-POLICY-FEE
+           MOVE 1500 TO PT-SERVICE-FEE
+           MOVE 0.0200 TO PT-TAX-RATE
+           MOVE 'N' TO PT-TERM-FROM-MATURITY
+           PERFORM 1900-WRITE-PLAN-ROW.
+
+      *---------------------------------------------------------------*
+      * 1200 - LOAD T6501 (TERM YEARS DERIVED AT ISSUE TIME)          *
+      *---------------------------------------------------------------*
+       1200-LOAD-T6501.
+           INITIALIZE PT-PLAN-TABLE-REC
+           MOVE 'T6501' TO PT-PLAN-CODE
+           MOVE  18 TO PT-MIN-ISSUE-AGE
+           MOVE  50 TO PT-MAX-ISSUE-AGE
+           MOVE  10000000000000 TO PT-MIN-SUM-ASSURED
+           MOVE  75000000000000 TO PT-MAX-SUM-ASSURED
+           MOVE   0 TO PT-TERM-YEARS
+           MOVE  65 TO PT-MATURITY-AGE
+           MOVE  30 TO PT-GRACE-DAYS
+           MOVE   2 TO PT-CONTESTABILITY-YRS
+           MOVE   2 TO PT-SUICIDE-YRS
+           MOVE 730 TO PT-REINSTATE-WINDOW
+           MOVE 6000 TO PT-ANNUAL-POLICY-FEE
+           MOVE 1500 TO PT-SERVICE-FEE
+           MOVE 0.0200 TO PT-TAX-RATE
+           MOVE 'Y' TO PT-TERM-FROM-MATURITY
+           PERFORM 1900-WRITE-PLAN-ROW.
+
+      *---------------------------------------------------------------*
+      * 1900 - WRITE ONE PLAN ROW                                      *
+      *---------------------------------------------------------------*
+       1900-WRITE-PLAN-ROW.
+           WRITE PT-PLAN-TABLE-REC
+               INVALID KEY
+                   DISPLAY 'PLANLODB - WRITE FAILED FOR PLAN '
+                       PT-PLAN-CODE ' STATUS ' WS-PLANTAB-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-COUNT-LOADED
+           END-WRITE.
