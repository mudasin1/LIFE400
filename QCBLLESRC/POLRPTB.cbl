@@ -0,0 +1,277 @@
+      *===============================================================*
+      * PROGRAM:   POLRPTB                                           *
+      * SYSTEM:    LIFE400 - ACME LIFE INSURANCE CO.             *
+      * AUTHOR:    R. KOWALSKI                                       *
+      * DATE:      1999-06-02                                        *
+      * VERSION:   1.0                                               *
+      *---------------------------------------------------------------*
+      * POLICY REGISTER REPORT                                        *
+      * DOMAIN:  MANAGEMENT REPORTING                                *
+      * PURPOSE: READ POLMST, BREAK BY PM-PLAN-CODE, AND SUBTOTAL     *
+      *          POLICY COUNTS AND PM-TOTAL-ANNUAL-PREMIUM BY EACH    *
+      *          PM-CONTRACT-STATUS VALUE, SO MANAGEMENT CAN SEE THE  *
+      *          INFORCE/LAPSE/DECLINE PICTURE WITHOUT A DATA PULL.   *
+      *---------------------------------------------------------------*
+      * CALLED BY: DLYUPD (CL - MONTHLY BATCH)                       *
+      * FILES:     POLMST (INPUT INDEXED, ACCESS SEQUENTIAL)         *
+      *            PLANTAB (INPUT INDEXED, ACCESS SEQUENTIAL - PLAN   *
+      *            CODE LIST)                                        *
+      *            POLRPT (OUTPUT SEQUENTIAL - POLICY REGISTER)      *
+      * COPYBOOK:  POLDATA, PLANDATA (QCPYSRC)                       *
+      *===============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLRPTB.
+       AUTHOR.     R. KOWALSKI.
+       DATE-WRITTEN. 1999-06-02.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLMST
+               ASSIGN TO DATABASE-POLMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLMST-STATUS.
+           SELECT PLANTAB
+               ASSIGN TO DATABASE-PLANTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PT-PLAN-CODE
+               FILE STATUS IS WS-PLANTAB-STATUS.
+           SELECT POLRPT
+               ASSIGN TO DATABASE-POLRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLMST.
+       COPY POLDATA.
+       FD  PLANTAB.
+       COPY PLANDATA.
+       FD  POLRPT.
+       01  RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-POLMST-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-PLANTAB-STATUS         PIC X(02) VALUE SPACES.
+       77  WS-RPT-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-POLMST-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-POLMST-EOF         VALUE 'Y'.
+       77  WS-PLANTAB-EOF-FLAG       PIC X VALUE 'N'.
+           88  WS-PLANTAB-EOF        VALUE 'Y'.
+       77  WS-PLAN-COUNT             PIC 9(02) VALUE 0.
+       77  WS-PLAN-IDX               PIC 9(02) VALUE 0.
+       77  WS-STAT-IDX               PIC 9(02) VALUE 0.
+       77  WS-TOTAL-POLICY-COUNT     PIC 9(07) VALUE 0.
+       77  WS-TOTAL-PREMIUM          PIC 9(13)V99 VALUE 0.
+       77  WS-PLAN-SUB-COUNT         PIC 9(07) VALUE 0.
+       77  WS-PLAN-SUB-PREMIUM       PIC 9(13)V99 VALUE 0.
+
+      *---------------------------------------------------------------*
+      * FIXED STATUS CODE/LABEL TABLES - CONSTANT SET OF 9 VALUES     *
+      *---------------------------------------------------------------*
+       01  WS-STATUS-CODE-VALUES.
+           05  FILLER                PIC X(02) VALUE 'PE'.
+           05  FILLER                PIC X(02) VALUE 'AC'.
+           05  FILLER                PIC X(02) VALUE 'GR'.
+           05  FILLER                PIC X(02) VALUE 'LA'.
+           05  FILLER                PIC X(02) VALUE 'RS'.
+           05  FILLER                PIC X(02) VALUE 'CL'.
+           05  FILLER                PIC X(02) VALUE 'TE'.
+           05  FILLER                PIC X(02) VALUE 'RJ'.
+           05  FILLER                PIC X(02) VALUE 'MT'.
+       01  WS-STATUS-CODE-TABLE REDEFINES WS-STATUS-CODE-VALUES.
+           05  WS-STATUS-CODE        PIC X(02) OCCURS 9 TIMES.
+
+       01  WS-STATUS-LABEL-VALUES.
+           05  FILLER                PIC X(10) VALUE 'PENDING'.
+           05  FILLER                PIC X(10) VALUE 'ACTIVE'.
+           05  FILLER                PIC X(10) VALUE 'GRACE'.
+           05  FILLER                PIC X(10) VALUE 'LAPSED'.
+           05  FILLER                PIC X(10) VALUE 'REINSTATED'.
+           05  FILLER                PIC X(10) VALUE 'CLAIMED'.
+           05  FILLER                PIC X(10) VALUE 'TERMINATED'.
+           05  FILLER                PIC X(10) VALUE 'DECLINED'.
+           05  FILLER                PIC X(10) VALUE 'MATURED'.
+       01  WS-STATUS-LABEL-TABLE REDEFINES WS-STATUS-LABEL-VALUES.
+           05  WS-STATUS-LABEL       PIC X(10) OCCURS 9 TIMES.
+
+      *---------------------------------------------------------------*
+      * ACCUMULATOR TABLE - ONE ROW PER PLAN CODE, ONE COLUMN PER     *
+      * STATUS VALUE                                                  *
+      *---------------------------------------------------------------*
+       01  WS-PLAN-TABLE.
+           05  WS-PLAN-ENTRY OCCURS 20 TIMES.
+               10  WS-PLAN-CODE-ENTRY    PIC X(05).
+               10  WS-PLAN-STATUS-ROW OCCURS 9 TIMES.
+                   15  WS-STATUS-COUNT   PIC 9(07).
+                   15  WS-STATUS-PREMIUM PIC 9(13)V99.
+
+       01  WS-RPT-HEADING-1          PIC X(80) VALUE
+           'POLRPTB - POLICY REGISTER BY PLAN AND STATUS'.
+       01  WS-RPT-HEADING-2          PIC X(80) VALUE
+           'PLAN CODE'.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  RD-STATUS-LABEL       PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  RD-COUNT              PIC ZZZZZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  RD-PREMIUM            PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(33) VALUE SPACES.
+
+       01  WS-RPT-PLAN-HEADING.
+           05  RH-LABEL              PIC X(10) VALUE 'PLAN CODE:'.
+           05  RH-PLAN-CODE          PIC X(05).
+           05  FILLER                PIC X(65) VALUE SPACES.
+
+       01  WS-RPT-SUMMARY-LINE.
+           05  RS-LABEL              PIC X(20).
+           05  RS-COUNT              PIC ZZZZZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  RS-PREMIUM            PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           OPEN INPUT POLMST
+           OPEN INPUT PLANTAB
+           OPEN OUTPUT POLRPT
+           PERFORM 1000-LOAD-PLAN-TABLE
+           PERFORM 2000-ACCUMULATE-POLICIES
+           PERFORM 9000-WRITE-REPORT
+           CLOSE POLMST
+           CLOSE PLANTAB
+           CLOSE POLRPT
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * 1000 - LOAD PLAN TABLE - ONE ROW PER PLAN ON PLANTAB, ZEROED  *
+      *        STATUS COLUMNS                                         *
+      *---------------------------------------------------------------*
+       1000-LOAD-PLAN-TABLE.
+           PERFORM 1100-READ-NEXT-PLAN
+           PERFORM UNTIL WS-PLANTAB-EOF
+               ADD 1 TO WS-PLAN-COUNT
+               MOVE PT-PLAN-CODE TO WS-PLAN-CODE-ENTRY(WS-PLAN-COUNT)
+               PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > 9
+                   MOVE 0 TO WS-STATUS-COUNT(WS-PLAN-COUNT, WS-STAT-IDX)
+                   MOVE 0 TO
+                       WS-STATUS-PREMIUM(WS-PLAN-COUNT, WS-STAT-IDX)
+               END-PERFORM
+               PERFORM 1100-READ-NEXT-PLAN
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * 1100 - READ NEXT PLAN IN KEY SEQUENCE                         *
+      *---------------------------------------------------------------*
+       1100-READ-NEXT-PLAN.
+           READ PLANTAB NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-PLANTAB-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 2000 - ACCUMULATE EVERY POLICY INTO THE PLAN/STATUS TABLE     *
+      *---------------------------------------------------------------*
+       2000-ACCUMULATE-POLICIES.
+           PERFORM 2100-READ-NEXT-POLICY
+           PERFORM UNTIL WS-POLMST-EOF
+               PERFORM 2200-POST-ONE-POLICY
+               PERFORM 2100-READ-NEXT-POLICY
+           END-PERFORM.
+
+      *---------------------------------------------------------------*
+      * 2100 - READ NEXT POLICY IN KEY SEQUENCE                       *
+      *---------------------------------------------------------------*
+       2100-READ-NEXT-POLICY.
+           READ POLMST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-POLMST-EOF-FLAG
+           END-READ.
+
+      *---------------------------------------------------------------*
+      * 2200 - POST ONE POLICY AGAINST ITS PLAN/STATUS CELL   (PR-101)*
+      *---------------------------------------------------------------*
+       2200-POST-ONE-POLICY.
+           PERFORM VARYING WS-PLAN-IDX FROM 1 BY 1
+               UNTIL WS-PLAN-IDX > WS-PLAN-COUNT
+               OR WS-PLAN-CODE-ENTRY(WS-PLAN-IDX) = PM-PLAN-CODE
+               CONTINUE
+           END-PERFORM
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > 9
+               OR WS-STATUS-CODE(WS-STAT-IDX) = PM-CONTRACT-STATUS
+               CONTINUE
+           END-PERFORM
+      * PR-101: IGNORE A POLICY WHOSE PLAN OR STATUS CODE IS UNKNOWN
+           IF WS-PLAN-IDX > WS-PLAN-COUNT OR WS-STAT-IDX > 9
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-STATUS-COUNT(WS-PLAN-IDX, WS-STAT-IDX)
+           ADD PM-TOTAL-ANNUAL-PREMIUM
+               TO WS-STATUS-PREMIUM(WS-PLAN-IDX, WS-STAT-IDX).
+
+      *---------------------------------------------------------------*
+      * 9000 - WRITE THE POLICY REGISTER REPORT                       *
+      *---------------------------------------------------------------*
+       9000-WRITE-REPORT.
+           MOVE WS-RPT-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-PLAN-IDX FROM 1 BY 1
+               UNTIL WS-PLAN-IDX > WS-PLAN-COUNT
+               PERFORM 9100-WRITE-PLAN-SECTION
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 'GRAND TOTAL' TO RS-LABEL
+           MOVE WS-TOTAL-POLICY-COUNT TO RS-COUNT
+           MOVE WS-TOTAL-PREMIUM TO RS-PREMIUM
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *---------------------------------------------------------------*
+      * 9100 - WRITE ONE PLAN'S HEADING, DETAIL AND SUBTOTAL LINES    *
+      *---------------------------------------------------------------*
+       9100-WRITE-PLAN-SECTION.
+           MOVE WS-PLAN-CODE-ENTRY(WS-PLAN-IDX) TO RH-PLAN-CODE
+           MOVE WS-RPT-PLAN-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-PLAN-SUB-COUNT
+           MOVE 0 TO WS-PLAN-SUB-PREMIUM
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+               UNTIL WS-STAT-IDX > 9
+               IF WS-STATUS-COUNT(WS-PLAN-IDX, WS-STAT-IDX) > 0
+                   MOVE WS-STATUS-LABEL(WS-STAT-IDX) TO RD-STATUS-LABEL
+                   MOVE WS-STATUS-COUNT(WS-PLAN-IDX, WS-STAT-IDX)
+                       TO RD-COUNT
+                   MOVE WS-STATUS-PREMIUM(WS-PLAN-IDX, WS-STAT-IDX)
+                       TO RD-PREMIUM
+                   MOVE WS-RPT-DETAIL TO RPT-LINE
+                   WRITE RPT-LINE
+                   ADD WS-STATUS-COUNT(WS-PLAN-IDX, WS-STAT-IDX)
+                       TO WS-PLAN-SUB-COUNT
+                   ADD WS-STATUS-PREMIUM(WS-PLAN-IDX, WS-STAT-IDX)
+                       TO WS-PLAN-SUB-PREMIUM
+               END-IF
+           END-PERFORM
+           MOVE 'PLAN SUBTOTAL' TO RS-LABEL
+           MOVE WS-PLAN-SUB-COUNT TO RS-COUNT
+           MOVE WS-PLAN-SUB-PREMIUM TO RS-PREMIUM
+           MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD WS-PLAN-SUB-COUNT TO WS-TOTAL-POLICY-COUNT
+           ADD WS-PLAN-SUB-PREMIUM TO WS-TOTAL-PREMIUM.
